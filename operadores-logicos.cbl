@@ -1,27 +1,505 @@
-      *****************************************************************                       
-      * Author: Rodrigo Oberti                                                                                                   
+      ******************************************************************
+      * Author: Rodrigo Oberti
+      *****************************************************************
+      * Modification History:
+      * 2026-08-09 RO Replaced the hardcoded NUMERO1/NUMERO2 comparisons
+      *               with a rule evaluator that reads condition/group/
+      *               field/operator/bound definitions from a parameter
+      *               file, falling back to the original four
+      *               conditions when that file isn't present, so a new
+      *               eligibility rule is a data change, not a
+      *               recompile.
+      * 2026-08-09 RO Every condition test now writes its true/false
+      *               outcome, with the values tested, to an audit log
+      *               instead of only ever DISPLAYing a message on a
+      *               pass.
+      * 2026-08-09 RO Added a batch mode that reads NUMERO1/NUMERO2
+      *               pairs from a transaction file and runs the same
+      *               compound condition against each pair, producing a
+      *               pass/fail report across the whole file.
+      * 2026-08-09 RO The compound AND/OR condition now sets an
+      *               APPROVE/REJECT decision code on an output record
+      *               instead of only ever DISPLAYing a message.
+      * 2026-08-09 RO NUMERO1/NUMERO2 now come from live ACCEPT input
+      *               (batch mode already covers the file-driven case)
+      *               plus a standing boundary-value regression battery
+      *               (5, 10, 11, 15, 16) that runs every execution so
+      *               a future rule change can be checked against known
+      *               cases.
+      * 2026-08-09 RO EVALUATE-RULE-FILE now checks for FILE STATUS
+      *               "00" and falls back to APPLY-DEFAULT-RULES on
+      *               anything else, instead of only checking for "35"
+      *               and reading on every other status; a permission
+      *               or device error was falling into the read loop
+      *               against a file that was never opened.
+      * 2026-08-09 RO WS-TS-TIME was sized to PIC X(9), three bytes
+      *               too wide for FUNCTION CURRENT-DATE's 6-digit
+      *               HHMMSS, so every timestamp built from it had a
+      *               stray UTC-offset sign glued onto the end. Resized
+      *               to PIC X(6) with FILLER taking up the rest of
+      *               CURRENT-DATE's 21 bytes.
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. OPERADORES-LOGICOS.
       *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPLOG-RULE-FILE ASSIGN TO "OPLOGRUL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RULE-FILE-STATUS.
+           SELECT OPLOG-AUDIT-FILE ASSIGN TO "OPLOGAUD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT OPLOG-DECISION-FILE ASSIGN TO "OPLOGDEC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DECISION-FILE-STATUS.
+           SELECT OPLOG-TRAN-FILE ASSIGN TO "OPLOGTRN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPLOG-REPORT-FILE ASSIGN TO "OPLOGRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  OPLOG-RULE-FILE.
+       01  OPLOG-RULE-REC.
+           05 OR-CONDITION-NUM PIC 9(1).
+           05 OR-GROUP-NUM     PIC 9(1).
+           05 OR-FIELD-NUM     PIC 9(1).
+           05 OR-OPERATOR      PIC X(2).
+           05 OR-BOUND         PIC 9(3).
+
+       FD  OPLOG-AUDIT-FILE.
+       01  OPLOG-AUDIT-REC.
+           05 OA-CONDITION-NAME PIC X(8).
+           05 FILLER            PIC X VALUE SPACE.
+           05 OA-NUMERO1        PIC 9(2).
+           05 FILLER            PIC X VALUE SPACE.
+           05 OA-NUMERO2        PIC 9(2).
+           05 FILLER            PIC X VALUE SPACE.
+           05 OA-RESULT         PIC X(4).
+           05 FILLER            PIC X VALUE SPACE.
+           05 OA-TIMESTAMP      PIC X(26).
+
+       FD  OPLOG-DECISION-FILE.
+       01  OPLOG-DECISION-REC.
+           05 OD-NUMERO1        PIC 9(2).
+           05 FILLER            PIC X VALUE SPACE.
+           05 OD-NUMERO2        PIC 9(2).
+           05 FILLER            PIC X VALUE SPACE.
+           05 OD-DECISION-CODE  PIC X(7).
+           05 FILLER            PIC X VALUE SPACE.
+           05 OD-TIMESTAMP      PIC X(26).
+
+       FD  OPLOG-TRAN-FILE.
+       01  OPLOG-TRAN-REC.
+           05 OT-NUMERO1        PIC 9(2).
+           05 OT-NUMERO2        PIC 9(2).
+
+       FD  OPLOG-REPORT-FILE.
+       01  OPLOG-REPORT-REC.
+           05 ORP-NUMERO1       PIC 9(2).
+           05 FILLER            PIC X VALUE SPACE.
+           05 ORP-NUMERO2       PIC 9(2).
+           05 FILLER            PIC X VALUE SPACE.
+           05 ORP-RESULT        PIC X(4).
+
        WORKING-STORAGE SECTION.
        77 NUMERO1  PIC 9(2) VALUE 10.
        77 NUMERO2  PIC 9(2) VALUE 10.
+       01 WS-RUN-MODE              PIC X.
+       01 WS-RULE-FILE-STATUS      PIC XX.
+       01 WS-AUDIT-FILE-STATUS     PIC XX.
+       01 WS-DECISION-FILE-STATUS  PIC XX.
+       01 WS-TRAN-EOF-SWITCH       PIC X VALUE 'N'.
+          88 OPLOG-TRAN-EOF VALUE 'Y'.
+       01 WS-RULE-EOF-SWITCH       PIC X VALUE 'N'.
+          88 RULE-FILE-EOF VALUE 'Y'.
+       01 WS-COND1-SWITCH          PIC X VALUE 'N'.
+          88 COND1-TRUE VALUE 'Y'.
+       01 WS-COND2-SWITCH          PIC X VALUE 'N'.
+          88 COND2-TRUE VALUE 'Y'.
+       01 WS-COND3-SWITCH          PIC X VALUE 'N'.
+          88 COND3-TRUE VALUE 'Y'.
+       01 WS-COND4-SWITCH          PIC X VALUE 'N'.
+          88 COND4-TRUE VALUE 'Y'.
+       01 WS-CURRENT-COND          PIC 9 VALUE ZERO.
+       01 WS-CURRENT-GROUP         PIC 9 VALUE ZERO.
+       01 WS-GROUP-RESULT-SWITCH   PIC X VALUE 'N'.
+          88 GROUP-RESULT-TRUE VALUE 'Y'.
+       01 WS-COND-RESULT-SWITCH    PIC X VALUE 'Y'.
+       01 WS-RULE-TRUE-SWITCH      PIC X VALUE 'N'.
+          88 RULE-IS-TRUE VALUE 'Y'.
+       01 WS-RULE-COMPARE-VALUE    PIC 9(3).
+       01 WS-AUDIT-CONDITION-NAME  PIC X(8).
+       01 WS-AUDIT-RESULT          PIC X(4).
+       01 WS-DECISION-CODE         PIC X(7).
+       01 WS-SAVED-NUMERO2         PIC 9(2).
+       01 WS-REGRESSION-IDX        PIC 9(1).
+       01 WS-TIMESTAMP.
+          05 WS-TS-DATE            PIC X(8).
+          05 WS-TS-TIME            PIC X(6).
+          05 FILLER                PIC X(7).
       ******************************************************************
        PROCEDURE DIVISION.
 
-       OPERADORES-LOGICOS.
-           IF NUMERO1 > 5 AND NUMERO2 < 11 THEN
-              DISPLAY "SE CUMPLE LA CONDICION"
-           IF NUMERO1 > 5 OR NUMERO2 < 11 THEN
+       MAIN-LOGIC.
+           ACCEPT WS-RUN-MODE FROM COMMAND-LINE
+           IF WS-RUN-MODE = 'B' OR WS-RUN-MODE = 'b'
+               PERFORM BATCH-EVALUATE-TRANSACTIONS
+           ELSE
+               PERFORM LIVE-AND-REGRESSION-RUN
+           END-IF
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * LIVE-AND-REGRESSION-RUN takes NUMERO1/NUMERO2 from the terminal
+      * and runs the full condition battery against them, then sweeps
+      * the standing boundary-value regression cases (5, 10, 11, 15,
+      * 16) through the same battery so a rule-set change can be
+      * checked against known results every execution.
+      *----------------------------------------------------------------
+       LIVE-AND-REGRESSION-RUN.
+           PERFORM ACCEPT-LIVE-VALUES
+           OPEN EXTEND OPLOG-AUDIT-FILE
+           IF WS-AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT OPLOG-AUDIT-FILE
+           END-IF
+           OPEN EXTEND OPLOG-DECISION-FILE
+           IF WS-DECISION-FILE-STATUS = "35"
+               OPEN OUTPUT OPLOG-DECISION-FILE
+           END-IF
+
+           PERFORM RUN-ALL-CONDITIONS
+           PERFORM RUN-REGRESSION-CASES
+
+           CLOSE OPLOG-AUDIT-FILE
+           CLOSE OPLOG-DECISION-FILE.
+
+       ACCEPT-LIVE-VALUES.
+           DISPLAY "ENTER NUMERO1 (0-99): "
+           ACCEPT NUMERO1
+           DISPLAY "ENTER NUMERO2 (0-99): "
+           ACCEPT NUMERO2.
+
+      *----------------------------------------------------------------
+      * RUN-REGRESSION-CASES sweeps NUMERO1 through the standing
+      * boundary values while NUMERO2 stays at whatever was keyed in,
+      * running the full condition battery for each one.
+      *----------------------------------------------------------------
+       RUN-REGRESSION-CASES.
+           MOVE NUMERO2 TO WS-SAVED-NUMERO2
+           MOVE 1 TO WS-REGRESSION-IDX
+           PERFORM UNTIL WS-REGRESSION-IDX > 5
+               PERFORM RUN-ONE-REGRESSION-CASE
+               ADD 1 TO WS-REGRESSION-IDX
+           END-PERFORM
+           MOVE WS-SAVED-NUMERO2 TO NUMERO2.
+
+       RUN-ONE-REGRESSION-CASE.
+           EVALUATE WS-REGRESSION-IDX
+               WHEN 1 MOVE 5  TO NUMERO1
+               WHEN 2 MOVE 10 TO NUMERO1
+               WHEN 3 MOVE 11 TO NUMERO1
+               WHEN 4 MOVE 15 TO NUMERO1
+               WHEN 5 MOVE 16 TO NUMERO1
+           END-EVALUATE
+           DISPLAY "REGRESSION CASE NUMERO1=" NUMERO1
+           PERFORM RUN-ALL-CONDITIONS.
+
+      *----------------------------------------------------------------
+      * RUN-ALL-CONDITIONS evaluates the rule set for the current
+      * NUMERO1/NUMERO2 and checks each of the four conditions against
+      * the result.
+      *----------------------------------------------------------------
+       RUN-ALL-CONDITIONS.
+           PERFORM EVALUATE-RULE-FILE
+           PERFORM CHECK-CONDITION-1
+           PERFORM CHECK-CONDITION-2
+           PERFORM CHECK-CONDITION-3
+           PERFORM CHECK-CONDITION-4.
+
+      *----------------------------------------------------------------
+      * CHECK-CONDITION-1 through CHECK-CONDITION-4 reproduce the
+      * original program's four condition tests, now driven by the
+      * rule-file evaluator's results instead of inline comparisons.
+      * Every test is audited, pass or fail; only condition 4 (the
+      * combined AND/OR eligibility check) also sets a decision code.
+      *----------------------------------------------------------------
+       CHECK-CONDITION-1.
+           IF COND1-TRUE
+               DISPLAY "SE CUMPLE LA CONDICION"
+               MOVE "PASS" TO WS-AUDIT-RESULT
+           ELSE
+               MOVE "FAIL" TO WS-AUDIT-RESULT
+           END-IF
+           MOVE "COND1"  TO WS-AUDIT-CONDITION-NAME
+           PERFORM WRITE-AUDIT-RECORD.
+
+       CHECK-CONDITION-2.
+           IF COND2-TRUE
                DISPLAY "SE CUMPLE LA CONDICION"
-           IF NUMERO1 IS NOT < 5 THEN
+               MOVE "PASS" TO WS-AUDIT-RESULT
+           ELSE
+               MOVE "FAIL" TO WS-AUDIT-RESULT
+           END-IF
+           MOVE "COND2"  TO WS-AUDIT-CONDITION-NAME
+           PERFORM WRITE-AUDIT-RECORD.
+
+       CHECK-CONDITION-3.
+           IF COND3-TRUE
                DISPLAY "SE CUMPLE LA CONDICION"
-           IF (NUMERO1 > 9 OR < 5) AND (NUMERO1 NOT = 15 OR > 15) 
-               AND (NUMERO2 = 10) THEN
-               DISPLAY "SE CUMPLE LA CONDICION"    
+               MOVE "PASS" TO WS-AUDIT-RESULT
+           ELSE
+               MOVE "FAIL" TO WS-AUDIT-RESULT
+           END-IF
+           MOVE "COND3"  TO WS-AUDIT-CONDITION-NAME
+           PERFORM WRITE-AUDIT-RECORD.
+
+       CHECK-CONDITION-4.
+           IF COND4-TRUE
+               DISPLAY "SE CUMPLE LA CONDICION"
+               MOVE "PASS"    TO WS-AUDIT-RESULT
+               MOVE "APPROVE" TO WS-DECISION-CODE
+           ELSE
+               MOVE "FAIL"    TO WS-AUDIT-RESULT
+               MOVE "REJECT"  TO WS-DECISION-CODE
+           END-IF
+           MOVE "COND4"  TO WS-AUDIT-CONDITION-NAME
+           PERFORM WRITE-AUDIT-RECORD
+           PERFORM WRITE-DECISION-RECORD.
+
+      *----------------------------------------------------------------
+      * WRITE-AUDIT-RECORD logs one condition test's outcome (which
+      * condition, pass/fail, the values tested, and a timestamp) so a
+      * record's result can be explained after the fact.
+      *----------------------------------------------------------------
+       WRITE-AUDIT-RECORD.
+           MOVE SPACES TO OPLOG-AUDIT-REC
+           MOVE WS-AUDIT-CONDITION-NAME TO OA-CONDITION-NAME
+           MOVE NUMERO1                 TO OA-NUMERO1
+           MOVE NUMERO2                 TO OA-NUMERO2
+           MOVE WS-AUDIT-RESULT          TO OA-RESULT
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           MOVE SPACES TO OA-TIMESTAMP
+           STRING WS-TS-DATE DELIMITED BY SIZE
+                  "-"        DELIMITED BY SIZE
+                  WS-TS-TIME DELIMITED BY SIZE
+               INTO OA-TIMESTAMP
+           WRITE OPLOG-AUDIT-REC.
+
+      *----------------------------------------------------------------
+      * WRITE-DECISION-RECORD logs condition 4's APPROVE/REJECT
+      * decision code so a downstream eligibility system can consume
+      * it directly instead of reading console output.
+      *----------------------------------------------------------------
+       WRITE-DECISION-RECORD.
+           MOVE SPACES TO OPLOG-DECISION-REC
+           MOVE NUMERO1         TO OD-NUMERO1
+           MOVE NUMERO2         TO OD-NUMERO2
+           MOVE WS-DECISION-CODE TO OD-DECISION-CODE
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           MOVE SPACES TO OD-TIMESTAMP
+           STRING WS-TS-DATE DELIMITED BY SIZE
+                  "-"        DELIMITED BY SIZE
+                  WS-TS-TIME DELIMITED BY SIZE
+               INTO OD-TIMESTAMP
+           WRITE OPLOG-DECISION-REC.
+
+      *----------------------------------------------------------------
+      * EVALUATE-RULE-FILE builds WS-COND1-SWITCH through
+      * WS-COND4-SWITCH for the current NUMERO1/NUMERO2 from
+      * OPLOGRUL.DAT's condition/group/field/operator/bound
+      * definitions, falling back to the original four hardcoded
+      * conditions when that file isn't present.
+      *----------------------------------------------------------------
+       EVALUATE-RULE-FILE.
+           MOVE 'N' TO WS-COND1-SWITCH
+           MOVE 'N' TO WS-COND2-SWITCH
+           MOVE 'N' TO WS-COND3-SWITCH
+           MOVE 'N' TO WS-COND4-SWITCH
+           OPEN INPUT OPLOG-RULE-FILE
+           IF WS-RULE-FILE-STATUS = "00"
+               MOVE 'N' TO WS-RULE-EOF-SWITCH
+               MOVE ZERO TO WS-CURRENT-COND
+               MOVE ZERO TO WS-CURRENT-GROUP
+               PERFORM READ-RULE-RECORD
+               PERFORM UNTIL RULE-FILE-EOF
+                   PERFORM APPLY-ONE-RULE-RECORD
+                   PERFORM READ-RULE-RECORD
+               END-PERFORM
+               IF WS-CURRENT-COND NOT = ZERO
+                   PERFORM CLOSE-OUT-GROUP
+                   PERFORM CLOSE-OUT-CONDITION
+               END-IF
+               CLOSE OPLOG-RULE-FILE
+           ELSE
+               PERFORM APPLY-DEFAULT-RULES
+           END-IF.
+
+       READ-RULE-RECORD.
+           READ OPLOG-RULE-FILE
+               AT END SET RULE-FILE-EOF TO TRUE
+           END-READ.
+
+      *----------------------------------------------------------------
+      * APPLY-ONE-RULE-RECORD is a control break on CONDITION-NUM then
+      * GROUP-NUM: rules sharing a group number OR together, groups
+      * within a condition AND together, and the finished condition
+      * result lands in that condition's switch.
+      *----------------------------------------------------------------
+       APPLY-ONE-RULE-RECORD.
+           IF OR-CONDITION-NUM NOT = WS-CURRENT-COND
+               IF WS-CURRENT-COND NOT = ZERO
+                   PERFORM CLOSE-OUT-GROUP
+                   PERFORM CLOSE-OUT-CONDITION
+               END-IF
+               MOVE OR-CONDITION-NUM TO WS-CURRENT-COND
+               MOVE ZERO             TO WS-CURRENT-GROUP
+               MOVE 'Y'              TO WS-COND-RESULT-SWITCH
+           END-IF
+           IF OR-GROUP-NUM NOT = WS-CURRENT-GROUP
+               IF WS-CURRENT-GROUP NOT = ZERO
+                   PERFORM CLOSE-OUT-GROUP
+               END-IF
+               MOVE OR-GROUP-NUM TO WS-CURRENT-GROUP
+               MOVE 'N'          TO WS-GROUP-RESULT-SWITCH
+           END-IF
+           PERFORM EVALUATE-ONE-RULE
+           IF RULE-IS-TRUE
+               MOVE 'Y' TO WS-GROUP-RESULT-SWITCH
+           END-IF.
+
+       CLOSE-OUT-GROUP.
+           IF NOT GROUP-RESULT-TRUE
+               MOVE 'N' TO WS-COND-RESULT-SWITCH
+           END-IF.
+
+       CLOSE-OUT-CONDITION.
+           EVALUATE WS-CURRENT-COND
+               WHEN 1
+                   MOVE WS-COND-RESULT-SWITCH TO WS-COND1-SWITCH
+               WHEN 2
+                   MOVE WS-COND-RESULT-SWITCH TO WS-COND2-SWITCH
+               WHEN 3
+                   MOVE WS-COND-RESULT-SWITCH TO WS-COND3-SWITCH
+               WHEN 4
+                   MOVE WS-COND-RESULT-SWITCH TO WS-COND4-SWITCH
+           END-EVALUATE.
+
+      *----------------------------------------------------------------
+      * EVALUATE-ONE-RULE tests the rule record just read against
+      * NUMERO1 or NUMERO2, as OR-FIELD-NUM selects.
+      *----------------------------------------------------------------
+       EVALUATE-ONE-RULE.
+           IF OR-FIELD-NUM = 1
+               MOVE NUMERO1 TO WS-RULE-COMPARE-VALUE
+           ELSE
+               MOVE NUMERO2 TO WS-RULE-COMPARE-VALUE
+           END-IF
+           MOVE 'N' TO WS-RULE-TRUE-SWITCH
+           EVALUATE OR-OPERATOR
+               WHEN "GT"
+                   IF WS-RULE-COMPARE-VALUE > OR-BOUND
+                       MOVE 'Y' TO WS-RULE-TRUE-SWITCH
+                   END-IF
+               WHEN "LT"
+                   IF WS-RULE-COMPARE-VALUE < OR-BOUND
+                       MOVE 'Y' TO WS-RULE-TRUE-SWITCH
+                   END-IF
+               WHEN "GE"
+                   IF WS-RULE-COMPARE-VALUE >= OR-BOUND
+                       MOVE 'Y' TO WS-RULE-TRUE-SWITCH
+                   END-IF
+               WHEN "LE"
+                   IF WS-RULE-COMPARE-VALUE <= OR-BOUND
+                       MOVE 'Y' TO WS-RULE-TRUE-SWITCH
+                   END-IF
+               WHEN "EQ"
+                   IF WS-RULE-COMPARE-VALUE = OR-BOUND
+                       MOVE 'Y' TO WS-RULE-TRUE-SWITCH
+                   END-IF
+               WHEN "NE"
+                   IF WS-RULE-COMPARE-VALUE NOT = OR-BOUND
+                       MOVE 'Y' TO WS-RULE-TRUE-SWITCH
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+      *----------------------------------------------------------------
+      * APPLY-DEFAULT-RULES reproduces the program's original four
+      * conditions exactly, for when OPLOGRUL.DAT isn't present.
+      *----------------------------------------------------------------
+       APPLY-DEFAULT-RULES.
+           IF NUMERO1 > 5 AND NUMERO2 < 11
+               MOVE 'Y' TO WS-COND1-SWITCH
+           ELSE
+               MOVE 'N' TO WS-COND1-SWITCH
+           END-IF
+           IF NUMERO1 > 5 OR NUMERO2 < 11
+               MOVE 'Y' TO WS-COND2-SWITCH
+           ELSE
+               MOVE 'N' TO WS-COND2-SWITCH
+           END-IF
+           IF NUMERO1 IS NOT < 5
+               MOVE 'Y' TO WS-COND3-SWITCH
+           ELSE
+               MOVE 'N' TO WS-COND3-SWITCH
+           END-IF
+           IF (NUMERO1 > 9 OR < 5) AND (NUMERO1 NOT = 15 OR > 15)
+               AND (NUMERO2 = 10)
+               MOVE 'Y' TO WS-COND4-SWITCH
+           ELSE
+               MOVE 'N' TO WS-COND4-SWITCH
+           END-IF.
+
+      *----------------------------------------------------------------
+      * BATCH-EVALUATE-TRANSACTIONS reads NUMERO1/NUMERO2 pairs from
+      * OPLOGTRN.DAT and runs the same compound condition (condition 4)
+      * against each pair, writing a pass/fail line per pair to
+      * OPLOGRPT.DAT, plus the usual audit and decision records.
+      *----------------------------------------------------------------
+       BATCH-EVALUATE-TRANSACTIONS.
+           OPEN INPUT OPLOG-TRAN-FILE
+           OPEN OUTPUT OPLOG-REPORT-FILE
+           OPEN EXTEND OPLOG-AUDIT-FILE
+           IF WS-AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT OPLOG-AUDIT-FILE
+           END-IF
+           OPEN EXTEND OPLOG-DECISION-FILE
+           IF WS-DECISION-FILE-STATUS = "35"
+               OPEN OUTPUT OPLOG-DECISION-FILE
+           END-IF
+
+           PERFORM READ-TRAN-RECORD
+           PERFORM UNTIL OPLOG-TRAN-EOF
+               MOVE OT-NUMERO1 TO NUMERO1
+               MOVE OT-NUMERO2 TO NUMERO2
+               PERFORM RUN-ALL-CONDITIONS
+               PERFORM WRITE-BATCH-REPORT-LINE
+               PERFORM READ-TRAN-RECORD
+           END-PERFORM
+
+           CLOSE OPLOG-TRAN-FILE
+           CLOSE OPLOG-REPORT-FILE
+           CLOSE OPLOG-AUDIT-FILE
+           CLOSE OPLOG-DECISION-FILE.
+
+       READ-TRAN-RECORD.
+           READ OPLOG-TRAN-FILE
+               AT END SET OPLOG-TRAN-EOF TO TRUE
+           END-READ.
 
-                  STOP RUN.
+       WRITE-BATCH-REPORT-LINE.
+           MOVE SPACES  TO OPLOG-REPORT-REC
+           MOVE NUMERO1 TO ORP-NUMERO1
+           MOVE NUMERO2 TO ORP-NUMERO2
+           IF COND4-TRUE
+               MOVE "PASS" TO ORP-RESULT
+           ELSE
+               MOVE "FAIL" TO ORP-RESULT
+           END-IF
+           WRITE OPLOG-REPORT-REC.
 
-       END PROGRAM OPERADORES-LOGICOS.
\ No newline at end of file
+       END PROGRAM OPERADORES-LOGICOS.
