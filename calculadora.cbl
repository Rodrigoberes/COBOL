@@ -1,62 +1,412 @@
-      ******************************************************************
-      * Author: Rodrigo Oberti
-      * Date: 19/09/2025
-      * Purpose: Learning Cobol
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CALCULADORA.
-
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-           01 NUM1           PIC 9(10)V99.
-           01 NUM2           PIC 9(10)V99.
-           01 RESULT         PIC 9(12)V99.
-           01 OPERATOR       PIC X.
-           01 INPUT-STRING   PIC X(20).
-           01 CONTINUE-CALC  PIC X VALUE 'Y'.
-
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           PERFORM UNTIL CONTINUE-CALC = 'N' OR CONTINUE-CALC = 'n'
-               DISPLAY "Enter first number: "
-               ACCEPT INPUT-STRING
-               MOVE INPUT-STRING TO NUM1
-
-               DISPLAY "Enter operator (+, -, *, /): "
-               ACCEPT OPERATOR
-
-               DISPLAY "Enter second number: "
-               ACCEPT INPUT-STRING
-               MOVE INPUT-STRING TO NUM2
-
-               EVALUATE OPERATOR
-                   WHEN '+'
-                       COMPUTE RESULT = NUM1 + NUM2
-                   WHEN '-'
-                       COMPUTE RESULT = NUM1 - NUM2
-                   WHEN '*'
-                       COMPUTE RESULT = NUM1 * NUM2
-                   WHEN '/'
-                       IF NUM2 = 0
-                           DISPLAY "Error: Division by zero!"
-                       ELSE
-                           COMPUTE RESULT = NUM1 / NUM2
-                       END-IF
-                   WHEN OTHER
-                       DISPLAY "Error: Invalid operator!"
-               END-EVALUATE
-
-               IF OPERATOR NOT = '/' OR NUM2 NOT = 0
-                   DISPLAY "Result: " RESULT
-               END-IF
-
-               DISPLAY "Continue? (Y/N): "
-               ACCEPT CONTINUE-CALC
-           END-PERFORM
-
-           DISPLAY "Calculator terminated."
-           STOP RUN.
-       END PROGRAM CALCULADORA.
+      ******************************************************************
+      * Author: Rodrigo Oberti
+      * Date: 19/09/2025
+      * Purpose: Learning Cobol
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 2026-08-09 RO Added batch transaction-file mode so a file of
+      *               NUM1/OPERATOR/NUM2 triples can be processed
+      *               unattended instead of one pair at a time.
+      * 2026-08-09 RO Added CALC-AUDIT-FILE so every transaction (both
+      *               interactive and batch) is logged with a sequence
+      *               number and timestamp for end-of-day reconciling.
+      * 2026-08-09 RO Added an end-of-run summary report with counts
+      *               per operator and per error condition.
+      * 2026-08-09 RO Added checkpoint/restart to the batch mode so a
+      *               rerun after an abend resumes where it left off.
+      * 2026-08-09 RO Added a running grand total across the session.
+      * 2026-08-09 RO Addition now goes through the shared SUMA-NUMEROS
+      *               subroutine (also used by MYPROG and OPERACIONES)
+      *               instead of its own COMPUTE, so a future change to
+      *               how addition is done only happens in one place.
+      * 2026-08-09 RO CALC-AUDIT-FILE is now opened EXTEND (with the
+      *               same "35" fallback BATCH-PROCEDURE already uses
+      *               for CALC-RESULT-FILE) so a restart after an abend
+      *               no longer wipes the audit trail written before
+      *               it, and the checkpoint record now also carries
+      *               the summary counters and grand total so a resumed
+      *               run's end-of-run summary covers the whole logical
+      *               run, not just the transactions since the last
+      *               checkpoint. Audit sequence numbers now come from
+      *               the shared SIGUIENTE-NUMERO subroutine instead of
+      *               a counter that restarted at zero every run, and
+      *               audit records carry a CA-STATUS so a failed
+      *               transaction's audit entry no longer carries a
+      *               stale RESULT with nothing to flag it.
+      * 2026-08-09 RO WS-TS-TIME was sized to PIC X(9), three bytes
+      *               too wide for FUNCTION CURRENT-DATE's 6-digit
+      *               HHMMSS, so CA-TIMESTAMP had a stray UTC-offset
+      *               sign glued onto the end. Resized to PIC X(6)
+      *               with FILLER taking the rest of CURRENT-DATE's
+      *               21 bytes.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCULADORA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-TRAN-FILE ASSIGN TO "CALCTRAN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CALC-RESULT-FILE ASSIGN TO "CALCRSLT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CALC-AUDIT-FILE ASSIGN TO "CALCAUDT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT CALC-RESTART-FILE ASSIGN TO "CALCCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-TRAN-FILE.
+       01  CALC-TRAN-REC.
+           05 CT-NUM1          PIC 9(10)V99.
+           05 CT-OPERATOR      PIC X.
+           05 CT-NUM2          PIC 9(10)V99.
+
+       FD  CALC-RESULT-FILE.
+       01  CALC-RESULT-REC.
+           05 CR-NUM1          PIC 9(10)V99.
+           05 CR-OPERATOR      PIC X.
+           05 CR-NUM2          PIC 9(10)V99.
+           05 CR-RESULT        PIC 9(12)V99.
+           05 CR-STATUS        PIC X(20).
+
+       FD  CALC-AUDIT-FILE.
+       01  CALC-AUDIT-REC.
+           05 CA-SEQ-NO        PIC 9(8).
+           05 CA-NUM1          PIC 9(10)V99.
+           05 CA-OPERATOR      PIC X.
+           05 CA-NUM2          PIC 9(10)V99.
+           05 CA-RESULT        PIC 9(12)V99.
+           05 CA-STATUS        PIC X(20).
+           05 CA-TIMESTAMP     PIC X(26).
+
+       FD  CALC-RESTART-FILE.
+       01  CALC-RESTART-REC.
+           05 CK-TRAN-COUNT       PIC 9(8).
+           05 CK-ADD-COUNT        PIC 9(7).
+           05 CK-SUBTRACT-COUNT   PIC 9(7).
+           05 CK-MULTIPLY-COUNT   PIC 9(7).
+           05 CK-DIVIDE-COUNT     PIC 9(7).
+           05 CK-DIV-ZERO-COUNT   PIC 9(7).
+           05 CK-BAD-OPER-COUNT   PIC 9(7).
+           05 CK-GRAND-TOTAL      PIC S9(14)V99.
+
+       WORKING-STORAGE SECTION.
+           01 NUM1           PIC 9(10)V99.
+           01 NUM2           PIC 9(10)V99.
+           01 RESULT         PIC 9(12)V99.
+           01 OPERATOR       PIC X.
+           01 INPUT-STRING   PIC X(20).
+           01 CONTINUE-CALC  PIC X VALUE 'Y'.
+           01 RUN-MODE       PIC X(1) VALUE SPACE.
+           01 WS-EOF-SWITCH  PIC X VALUE 'N'.
+              88 TRAN-FILE-EOF   VALUE 'Y'.
+           01 WS-AUDIT-SEQ-NO PIC 9(8) VALUE ZERO.
+           01 WS-TIMESTAMP.
+              05 WS-TS-DATE    PIC X(8).
+              05 WS-TS-TIME    PIC X(6).
+              05 FILLER        PIC X(7).
+           01 WS-SUMMARY-COUNTERS.
+              05 WS-ADD-COUNT       PIC 9(7) VALUE ZERO.
+              05 WS-SUBTRACT-COUNT  PIC 9(7) VALUE ZERO.
+              05 WS-MULTIPLY-COUNT  PIC 9(7) VALUE ZERO.
+              05 WS-DIVIDE-COUNT    PIC 9(7) VALUE ZERO.
+              05 WS-DIV-ZERO-COUNT  PIC 9(7) VALUE ZERO.
+              05 WS-BAD-OPER-COUNT  PIC 9(7) VALUE ZERO.
+           01 WS-RESTART-FILE-STATUS PIC XX.
+           01 WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 100.
+           01 WS-TRAN-COUNT          PIC 9(8) VALUE ZERO.
+           01 WS-CHECKPOINT-COUNT    PIC 9(8) VALUE ZERO.
+           01 WS-SKIP-COUNTER        PIC 9(8) VALUE ZERO.
+           01 WS-GRAND-TOTAL         PIC S9(14)V99 VALUE ZERO.
+           01 WS-ADD-STATUS          PIC X(20).
+           01 WS-AUDIT-STATUS        PIC X(20).
+           01 WS-AUDIT-FILE-STATUS   PIC XX.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           ACCEPT RUN-MODE FROM COMMAND-LINE
+           OPEN EXTEND CALC-AUDIT-FILE
+           IF WS-AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT CALC-AUDIT-FILE
+           END-IF
+           IF RUN-MODE = 'B' OR RUN-MODE = 'b'
+               PERFORM BATCH-PROCEDURE
+           ELSE
+               PERFORM MAIN-PROCEDURE
+           END-IF
+           CLOSE CALC-AUDIT-FILE
+           PERFORM SHOW-SUMMARY-REPORT
+           STOP RUN.
+
+       MAIN-PROCEDURE.
+           PERFORM UNTIL CONTINUE-CALC = 'N' OR CONTINUE-CALC = 'n'
+               DISPLAY "Enter first number: "
+               ACCEPT INPUT-STRING
+               MOVE INPUT-STRING TO NUM1
+
+               DISPLAY "Enter operator (+, -, *, /): "
+               ACCEPT OPERATOR
+
+               DISPLAY "Enter second number: "
+               ACCEPT INPUT-STRING
+               MOVE INPUT-STRING TO NUM2
+
+               EVALUATE OPERATOR
+                   WHEN '+'
+                       CALL "SUMA-NUMEROS" USING NUM1, NUM2, RESULT,
+                           WS-ADD-STATUS
+                       MOVE WS-ADD-STATUS TO WS-AUDIT-STATUS
+                       ADD 1 TO WS-ADD-COUNT
+                   WHEN '-'
+                       COMPUTE RESULT = NUM1 - NUM2
+                       MOVE "OK" TO WS-AUDIT-STATUS
+                       ADD 1 TO WS-SUBTRACT-COUNT
+                   WHEN '*'
+                       COMPUTE RESULT = NUM1 * NUM2
+                       MOVE "OK" TO WS-AUDIT-STATUS
+                       ADD 1 TO WS-MULTIPLY-COUNT
+                   WHEN '/'
+                       IF NUM2 = 0
+                           DISPLAY "Error: Division by zero!"
+                           MOVE "DIVISION BY ZERO" TO WS-AUDIT-STATUS
+                           ADD 1 TO WS-DIV-ZERO-COUNT
+                       ELSE
+                           COMPUTE RESULT = NUM1 / NUM2
+                           MOVE "OK" TO WS-AUDIT-STATUS
+                           ADD 1 TO WS-DIVIDE-COUNT
+                       END-IF
+                   WHEN OTHER
+                       DISPLAY "Error: Invalid operator!"
+                       MOVE "INVALID OPERATOR" TO WS-AUDIT-STATUS
+                       ADD 1 TO WS-BAD-OPER-COUNT
+               END-EVALUATE
+
+               IF OPERATOR NOT = '/' OR NUM2 NOT = 0
+                   DISPLAY "Result: " RESULT
+               END-IF
+
+               IF (OPERATOR = '+' OR '-' OR '*')
+                       OR (OPERATOR = '/' AND NUM2 NOT = 0)
+                   ADD RESULT TO WS-GRAND-TOTAL
+               END-IF
+
+               PERFORM WRITE-AUDIT-RECORD
+
+               DISPLAY "Continue? (Y/N): "
+               ACCEPT CONTINUE-CALC
+           END-PERFORM
+
+           DISPLAY "Calculator terminated."
+           DISPLAY "Grand total: " WS-GRAND-TOTAL.
+
+      *----------------------------------------------------------------
+      * BATCH-PROCEDURE reads a transaction file of NUM1/OPERATOR/NUM2
+      * triples and writes one CALC-RESULT-REC per transaction, so a
+      * day's worth of calculations can run unattended in the
+      * overnight batch window.
+      *----------------------------------------------------------------
+       BATCH-PROCEDURE.
+           PERFORM READ-RESTART-CHECKPOINT
+           OPEN INPUT CALC-TRAN-FILE
+           IF WS-CHECKPOINT-COUNT > ZERO
+               OPEN EXTEND CALC-RESULT-FILE
+               DISPLAY "Resuming batch run after transaction "
+                   WS-CHECKPOINT-COUNT
+               PERFORM SKIP-ALREADY-PROCESSED
+           ELSE
+               OPEN OUTPUT CALC-RESULT-FILE
+           END-IF
+
+           PERFORM READ-TRAN-RECORD
+           PERFORM UNTIL TRAN-FILE-EOF
+               PERFORM PROCESS-TRAN-RECORD
+               MOVE CT-NUM1     TO NUM1
+               MOVE CT-OPERATOR TO OPERATOR
+               MOVE CT-NUM2     TO NUM2
+               MOVE CR-RESULT   TO RESULT
+               MOVE CR-STATUS   TO WS-AUDIT-STATUS
+               PERFORM WRITE-AUDIT-RECORD
+               IF CR-STATUS = "OK"
+                   ADD RESULT TO WS-GRAND-TOTAL
+               END-IF
+               ADD 1 TO WS-TRAN-COUNT
+               IF FUNCTION MOD(WS-TRAN-COUNT WS-CHECKPOINT-INTERVAL) = 0
+                   PERFORM WRITE-CHECKPOINT
+               END-IF
+               PERFORM READ-TRAN-RECORD
+           END-PERFORM
+
+           CLOSE CALC-TRAN-FILE
+           CLOSE CALC-RESULT-FILE
+           PERFORM WRITE-FINAL-CHECKPOINT
+
+           DISPLAY "Calculator terminated."
+           DISPLAY "Grand total: " WS-GRAND-TOTAL.
+
+      *----------------------------------------------------------------
+      * READ-RESTART-CHECKPOINT loads the last checkpointed transaction
+      * count, summary counters, and grand total so a rerun after an
+      * abend resumes where it left off with the summary reflecting
+      * the whole logical run, not just the transactions since the
+      * last checkpoint.
+      *----------------------------------------------------------------
+       READ-RESTART-CHECKPOINT.
+           MOVE ZERO TO WS-CHECKPOINT-COUNT
+           OPEN INPUT CALC-RESTART-FILE
+           IF WS-RESTART-FILE-STATUS = "00"
+               READ CALC-RESTART-FILE
+                   AT END
+                       MOVE ZERO TO WS-CHECKPOINT-COUNT
+                   NOT AT END
+                       MOVE CK-TRAN-COUNT     TO WS-CHECKPOINT-COUNT
+                       MOVE CK-ADD-COUNT      TO WS-ADD-COUNT
+                       MOVE CK-SUBTRACT-COUNT TO WS-SUBTRACT-COUNT
+                       MOVE CK-MULTIPLY-COUNT TO WS-MULTIPLY-COUNT
+                       MOVE CK-DIVIDE-COUNT   TO WS-DIVIDE-COUNT
+                       MOVE CK-DIV-ZERO-COUNT TO WS-DIV-ZERO-COUNT
+                       MOVE CK-BAD-OPER-COUNT TO WS-BAD-OPER-COUNT
+                       MOVE CK-GRAND-TOTAL    TO WS-GRAND-TOTAL
+               END-READ
+               CLOSE CALC-RESTART-FILE
+           END-IF.
+
+       SKIP-ALREADY-PROCESSED.
+           MOVE ZERO TO WS-SKIP-COUNTER
+           PERFORM UNTIL WS-SKIP-COUNTER >= WS-CHECKPOINT-COUNT
+                       OR TRAN-FILE-EOF
+               PERFORM READ-TRAN-RECORD
+               ADD 1 TO WS-SKIP-COUNTER
+           END-PERFORM
+           MOVE WS-CHECKPOINT-COUNT TO WS-TRAN-COUNT.
+
+      *----------------------------------------------------------------
+      * WRITE-CHECKPOINT records the current transaction count, summary
+      * counters, and grand total to the restart control file every N
+      * transactions.
+      *----------------------------------------------------------------
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CALC-RESTART-FILE
+           MOVE WS-TRAN-COUNT     TO CK-TRAN-COUNT
+           MOVE WS-ADD-COUNT      TO CK-ADD-COUNT
+           MOVE WS-SUBTRACT-COUNT TO CK-SUBTRACT-COUNT
+           MOVE WS-MULTIPLY-COUNT TO CK-MULTIPLY-COUNT
+           MOVE WS-DIVIDE-COUNT   TO CK-DIVIDE-COUNT
+           MOVE WS-DIV-ZERO-COUNT TO CK-DIV-ZERO-COUNT
+           MOVE WS-BAD-OPER-COUNT TO CK-BAD-OPER-COUNT
+           MOVE WS-GRAND-TOTAL    TO CK-GRAND-TOTAL
+           WRITE CALC-RESTART-REC
+           CLOSE CALC-RESTART-FILE.
+
+      *----------------------------------------------------------------
+      * WRITE-FINAL-CHECKPOINT marks the run complete by zeroing the
+      * restart control file directly, without disturbing the WS-
+      * counters SHOW-SUMMARY-REPORT still needs to display for this
+      * run, so the next run starts clean instead of inheriting this
+      * run's final totals.
+      *----------------------------------------------------------------
+       WRITE-FINAL-CHECKPOINT.
+           OPEN OUTPUT CALC-RESTART-FILE
+           MOVE ZERO TO CK-TRAN-COUNT
+           MOVE ZERO TO CK-ADD-COUNT
+           MOVE ZERO TO CK-SUBTRACT-COUNT
+           MOVE ZERO TO CK-MULTIPLY-COUNT
+           MOVE ZERO TO CK-DIVIDE-COUNT
+           MOVE ZERO TO CK-DIV-ZERO-COUNT
+           MOVE ZERO TO CK-BAD-OPER-COUNT
+           MOVE ZERO TO CK-GRAND-TOTAL
+           WRITE CALC-RESTART-REC
+           CLOSE CALC-RESTART-FILE.
+
+       READ-TRAN-RECORD.
+           READ CALC-TRAN-FILE
+               AT END SET TRAN-FILE-EOF TO TRUE
+           END-READ.
+
+       PROCESS-TRAN-RECORD.
+           MOVE CT-NUM1     TO CR-NUM1
+           MOVE CT-OPERATOR TO CR-OPERATOR
+           MOVE CT-NUM2     TO CR-NUM2
+           MOVE SPACES      TO CR-STATUS
+
+           EVALUATE CT-OPERATOR
+               WHEN '+'
+                   CALL "SUMA-NUMEROS" USING CT-NUM1, CT-NUM2,
+                       CR-RESULT, CR-STATUS
+                   ADD 1 TO WS-ADD-COUNT
+               WHEN '-'
+                   COMPUTE CR-RESULT = CT-NUM1 - CT-NUM2
+                   MOVE "OK" TO CR-STATUS
+                   ADD 1 TO WS-SUBTRACT-COUNT
+               WHEN '*'
+                   COMPUTE CR-RESULT = CT-NUM1 * CT-NUM2
+                   MOVE "OK" TO CR-STATUS
+                   ADD 1 TO WS-MULTIPLY-COUNT
+               WHEN '/'
+                   IF CT-NUM2 = 0
+                       MOVE ZERO TO CR-RESULT
+                       MOVE "DIVISION BY ZERO" TO CR-STATUS
+                       ADD 1 TO WS-DIV-ZERO-COUNT
+                   ELSE
+                       COMPUTE CR-RESULT = CT-NUM1 / CT-NUM2
+                       MOVE "OK" TO CR-STATUS
+                       ADD 1 TO WS-DIVIDE-COUNT
+                   END-IF
+               WHEN OTHER
+                   MOVE ZERO TO CR-RESULT
+                   MOVE "INVALID OPERATOR" TO CR-STATUS
+                   ADD 1 TO WS-BAD-OPER-COUNT
+           END-EVALUATE
+
+           WRITE CALC-RESULT-REC.
+
+      *----------------------------------------------------------------
+      * WRITE-AUDIT-RECORD logs one transaction (sequence number,
+      * operands, operator, result, status, timestamp) so a day's
+      * calculator usage can be reconciled after the fact. The sequence
+      * number comes from the shared SIGUIENTE-NUMERO subroutine so it
+      * stays unique across restarts instead of a run-local counter
+      * that would restart at zero every run. On an error branch
+      * (WS-AUDIT-STATUS not "OK") CA-RESULT is zeroed rather than
+      * carrying whatever stale value RESULT last held.
+      *----------------------------------------------------------------
+       WRITE-AUDIT-RECORD.
+           CALL "SIGUIENTE-NUMERO" USING WS-AUDIT-SEQ-NO
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           MOVE WS-AUDIT-SEQ-NO TO CA-SEQ-NO
+           MOVE NUM1            TO CA-NUM1
+           MOVE OPERATOR        TO CA-OPERATOR
+           MOVE NUM2            TO CA-NUM2
+           IF WS-AUDIT-STATUS = "OK"
+               MOVE RESULT TO CA-RESULT
+           ELSE
+               MOVE ZERO TO CA-RESULT
+           END-IF
+           MOVE WS-AUDIT-STATUS TO CA-STATUS
+           MOVE SPACES          TO CA-TIMESTAMP
+           STRING WS-TS-DATE DELIMITED BY SIZE
+                  "-"         DELIMITED BY SIZE
+                  WS-TS-TIME  DELIMITED BY SIZE
+               INTO CA-TIMESTAMP
+           WRITE CALC-AUDIT-REC.
+
+      *----------------------------------------------------------------
+      * SHOW-SUMMARY-REPORT displays the end-of-run counts per operator
+      * and per error condition so a bad input feed can be spotted
+      * before it becomes a bigger problem.
+      *----------------------------------------------------------------
+       SHOW-SUMMARY-REPORT.
+           DISPLAY "===== CALCULADORA SUMMARY REPORT =====".
+           DISPLAY "Additions processed:       " WS-ADD-COUNT.
+           DISPLAY "Subtractions processed:    " WS-SUBTRACT-COUNT.
+           DISPLAY "Multiplications processed: " WS-MULTIPLY-COUNT.
+           DISPLAY "Divisions processed:       " WS-DIVIDE-COUNT.
+           DISPLAY "Division by zero errors:   " WS-DIV-ZERO-COUNT.
+           DISPLAY "Invalid operator errors:   " WS-BAD-OPER-COUNT.
+           DISPLAY "=======================================".
+
+       END PROGRAM CALCULADORA.
