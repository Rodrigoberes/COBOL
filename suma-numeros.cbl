@@ -0,0 +1,32 @@
+      *****************************************************************
+      * Author: Rodrigo Oberti
+      * Date: 09/08/2026
+      * Purpose: CALL-able addition subroutine, so MYPROG, CALCULADORA,
+      *          and OPERACIONES share one place to change how addition
+      *          is done (rounding rules, overflow handling) instead of
+      *          each reimplementing it independently.
+      * Tectonics: cobc
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUMA-NUMEROS.
+      *****************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01  SM-NUM1               PIC 9(10)V99.
+       01  SM-NUM2               PIC 9(10)V99.
+       01  SM-RESULT             PIC 9(12)V99.
+       01  SM-STATUS             PIC X(20).
+
+       PROCEDURE DIVISION USING SM-NUM1, SM-NUM2, SM-RESULT, SM-STATUS.
+       MAIN-LOGIC.
+           MOVE "OK" TO SM-STATUS
+           COMPUTE SM-RESULT = SM-NUM1 + SM-NUM2
+               ON SIZE ERROR
+                   MOVE ZERO      TO SM-RESULT
+                   MOVE "OVERFLOW" TO SM-STATUS
+           END-COMPUTE
+           GOBACK.
+
+       END PROGRAM SUMA-NUMEROS.
