@@ -0,0 +1,69 @@
+      *****************************************************************
+      * Author: Rodrigo Oberti
+      * Date: 09/08/2026
+      * Purpose: CALL-able sequence-number subroutine. Persists its own
+      *          running count in SEQCTL.DAT so any program can obtain
+      *          the next number via CALL instead of inventing its own
+      *          ad hoc counter, and every number handed out across the
+      *          shop is guaranteed unique.
+      * Tectonics: cobc
+      *****************************************************************
+      * Modification History:
+      * 2026-08-09 RO SEQCTL.DAT replaces CONTACTL.DAT as this
+      *               subroutine's control file. CONTACTL.DAT is
+      *               CONTADOR's own checkpoint file for its bounded
+      *               counting loop; sharing it meant a run of CONTADOR
+      *               would overwrite the running sequence CALCULADORA
+      *               and REASIGNAR-VALORES depend on for uniqueness,
+      *               and vice versa.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SIGUIENTE-NUMERO.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SN-CTL-FILE ASSIGN TO "SEQCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-FILE-STATUS.
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SN-CTL-FILE.
+       01  SN-CTL-REC           PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CTL-FILE-STATUS  PIC XX.
+       01  WS-CURRENT-COUNT    PIC 9(8) VALUE ZERO.
+
+       LINKAGE SECTION.
+       01  SN-NEXT-NUMBER      PIC 9(8).
+
+       PROCEDURE DIVISION USING SN-NEXT-NUMBER.
+       MAIN-LOGIC.
+           PERFORM READ-CURRENT-COUNT
+           ADD 1 TO WS-CURRENT-COUNT
+           MOVE WS-CURRENT-COUNT TO SN-NEXT-NUMBER
+           PERFORM WRITE-CURRENT-COUNT
+           GOBACK.
+
+       READ-CURRENT-COUNT.
+           MOVE ZERO TO WS-CURRENT-COUNT
+           OPEN INPUT SN-CTL-FILE
+           IF WS-CTL-FILE-STATUS = "00"
+               READ SN-CTL-FILE
+                   AT END
+                       MOVE ZERO TO WS-CURRENT-COUNT
+                   NOT AT END
+                       MOVE SN-CTL-REC TO WS-CURRENT-COUNT
+               END-READ
+               CLOSE SN-CTL-FILE
+           END-IF.
+
+       WRITE-CURRENT-COUNT.
+           OPEN OUTPUT SN-CTL-FILE
+           MOVE WS-CURRENT-COUNT TO SN-CTL-REC
+           WRITE SN-CTL-REC
+           CLOSE SN-CTL-FILE.
+
+       END PROGRAM SIGUIENTE-NUMERO.
