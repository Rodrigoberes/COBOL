@@ -1,48 +1,355 @@
-      *****************************************************************                       
-      * Author: Rodrigo Oberti                                                                                                   
+      *****************************************************************
+      * Author: Rodrigo Oberti
+      *****************************************************************
+      * Modification History:
+      * 2026-08-09 RO Added a batch mode that reads EDAD from a file of
+      *               records and reports counts and percentages per
+      *               age band, instead of only classifying one
+      *               ACCEPT'd value per run.
+      * 2026-08-09 RO EDAD = 0 and anything above ANCIANO's upper bound
+      *               is now an explicit INVALIDO classification with
+      *               its own handling, and batch runs reject such
+      *               records to a suspense file instead of silently
+      *               dropping them.
+      * 2026-08-09 RO Added a master-file mode that reads EDAD straight
+      *               from ENTRADA-DE-DATOS's CUSTOMER-MASTER-FILE and
+      *               classifies the whole customer base in one run.
+      * 2026-08-09 RO JOVEN/MADURO/ANCIANO's boundaries are now read
+      *               from a parameter file at startup instead of being
+      *               hardcoded, so a policy change to the age tiers
+      *               doesn't need a recompile.
+      * 2026-08-09 RO Every classified EDAD (batch or master-file mode)
+      *               is now also written, with its band code, to a
+      *               classification output file for downstream use.
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MORE-CONDICIONALES.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EDAD-BATCH-INPUT-FILE ASSIGN TO "EDADBATCH.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EDAD-REJECT-FILE ASSIGN TO "EDADREJ.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EDAD-CLASS-OUTPUT-FILE ASSIGN TO "EDADCLS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EDAD-BAND-CTL-FILE ASSIGN TO "EDADBND.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BAND-CTL-STATUS.
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO "CUSTMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CM-CUSTOMER-KEY
+               FILE STATUS IS WS-MASTER-FILE-STATUS.
       *****************************************************************
        DATA DIVISION.
+       FILE SECTION.
+       FD  EDAD-BATCH-INPUT-FILE.
+       01  EDAD-BATCH-INPUT-REC.
+           05 EBI-EDAD         PIC X(3).
+
+       FD  EDAD-REJECT-FILE.
+       01  EDAD-REJECT-REC.
+           05 ER-EDAD          PIC X(3).
+           05 FILLER           PIC X VALUE SPACE.
+           05 ER-REASON        PIC X(24).
+
+       FD  EDAD-CLASS-OUTPUT-FILE.
+       01  EDAD-CLASS-OUTPUT-REC.
+           05 ECO-NOMBRE       PIC X(16).
+           05 FILLER           PIC X VALUE SPACE.
+           05 ECO-APELLIDO     PIC X(32).
+           05 FILLER           PIC X VALUE SPACE.
+           05 ECO-EDAD         PIC 9(3).
+           05 FILLER           PIC X VALUE SPACE.
+           05 ECO-BAND-CODE    PIC X(8).
+
+       FD  EDAD-BAND-CTL-FILE.
+       01  EDAD-BAND-CTL-REC.
+           05 EBC-JOVEN-MAX    PIC 9(3).
+           05 EBC-MADURO-MAX   PIC 9(3).
+           05 EBC-ANCIANO-MAX  PIC 9(3).
+
+       FD  CUSTOMER-MASTER-FILE.
+       01  CUSTOMER-MASTER-REC.
+           05 CM-CUSTOMER-KEY.
+              10 CM-NOMBRE     PIC X(16).
+              10 CM-APELLIDO   PIC X(32).
+           05 CM-EDAD          PIC X(3).
+
        WORKING-STORAGE SECTION.
-       01 EDAD        PIC 9(3) VALUE ZERO.
+       01 EDAD                 PIC 9(3) VALUE ZERO.
           88 JOVEN             VALUE 1 THRU 39.
           88 MADURO            VALUE 40 THRU 65.
           88 ANCIANO           VALUE 66 THRU 100.
        *> NIVEL DE EJECUCION 88 DE LAS VARIABLES ESTA DISEÑADO
-       *> PARA CREAR POSIBLES VALORES O RANGOS QUE SE VAN A 
+       *> PARA CREAR POSIBLES VALORES O RANGOS QUE SE VAN A
        *> ALMACENAR EN UNA VARIABLE DEPENDIENDO DE LA CONDICION
        *> EN ESTE EJEMPLO VEMOS UNA ESTRUCTURA DE NIVEL 01
        *> EN ESTE CASO, LA VARIABLE PUEDE SER USADA COMO INDIVIDUAL
        *> SIN HACERLE CASO A LOS NIVELES 88, PERO A LA VEZ
        *> ESTA ASOCIADA A ESTOS RANGOS
        *> ESTOS RANGOS NO PUEDEN IR SIN UNA VARIABLE ANTES DE NIVEL 01
+       *> Las condiciones JOVEN/MADURO/ANCIANO siguen documentando los
+       *> rangos de fabrica, pero como un nivel 88 solo puede comparar
+       *> contra literales fijados en tiempo de compilacion, la
+       *> clasificacion real ahora compara EDAD contra WS-JOVEN-MAX/
+       *> WS-MADURO-MAX/WS-ANCIANO-MAX, que se cargan desde un archivo
+       *> de parametros en tiempo de ejecucion.
+       01 WS-RUN-MODE           PIC X.
+       01 WS-JOVEN-MAX          PIC 9(3) VALUE 39.
+       01 WS-MADURO-MAX         PIC 9(3) VALUE 65.
+       01 WS-ANCIANO-MAX        PIC 9(3) VALUE 100.
+       01 WS-BAND-CODE          PIC X(8) VALUE SPACES.
+       01 WS-EDAD-VALID-SWITCH  PIC X VALUE 'Y'.
+          88 EDAD-IS-VALID-RANGE VALUE 'Y'.
+       01 WS-RAW-EDAD-TEXT      PIC X(3) VALUE SPACES.
+       01 WS-CUST-NOMBRE        PIC X(16) VALUE SPACES.
+       01 WS-CUST-APELLIDO      PIC X(32) VALUE SPACES.
+       01 WS-BATCH-EOF-SWITCH   PIC X VALUE 'N'.
+          88 BATCH-INPUT-EOF    VALUE 'Y'.
+       01 WS-MASTER-EOF-SWITCH  PIC X VALUE 'N'.
+          88 MASTER-FILE-EOF    VALUE 'Y'.
+       01 WS-BAND-CTL-STATUS    PIC XX.
+       01 WS-MASTER-FILE-STATUS PIC XX.
+       01 WS-BAND-COUNTERS.
+          05 WS-JOVEN-COUNT     PIC 9(8) VALUE ZERO.
+          05 WS-MADURO-COUNT    PIC 9(8) VALUE ZERO.
+          05 WS-ANCIANO-COUNT   PIC 9(8) VALUE ZERO.
+          05 WS-INVALID-COUNT   PIC 9(8) VALUE ZERO.
+          05 WS-TOTAL-COUNT     PIC 9(8) VALUE ZERO.
+       01 WS-BAND-PERCENTAGES.
+          05 WS-JOVEN-PCT       PIC ZZ9.99 VALUE ZERO.
+          05 WS-MADURO-PCT      PIC ZZ9.99 VALUE ZERO.
+          05 WS-ANCIANO-PCT     PIC ZZ9.99 VALUE ZERO.
+          05 WS-INVALID-PCT     PIC ZZ9.99 VALUE ZERO.
       ******************************************************************
        PROCEDURE DIVISION.
        MAIN-LOGIC.
-           PERFORM COMPROBAR-EDAD
+           ACCEPT WS-RUN-MODE FROM COMMAND-LINE
+           PERFORM READ-BAND-BOUNDARIES
+           EVALUATE WS-RUN-MODE
+               WHEN 'B'
+               WHEN 'b'
+                   PERFORM BATCH-DEMOGRAPHIC-REPORT
+               WHEN 'M'
+               WHEN 'm'
+                   PERFORM CLASSIFY-CUSTOMER-MASTER
+               WHEN OTHER
+                   PERFORM COMPROBAR-EDAD
+           END-EVALUATE
            STOP RUN.
 
+      *----------------------------------------------------------------
+      * READ-BAND-BOUNDARIES loads JOVEN/MADURO/ANCIANO's upper bounds
+      * from a parameter file, falling back to the factory 39/65/100
+      * boundaries if the file doesn't exist, so a policy change to the
+      * age tiers doesn't need a recompile.
+      *----------------------------------------------------------------
+       READ-BAND-BOUNDARIES.
+           MOVE 39  TO WS-JOVEN-MAX
+           MOVE 65  TO WS-MADURO-MAX
+           MOVE 100 TO WS-ANCIANO-MAX
+           OPEN INPUT EDAD-BAND-CTL-FILE
+           IF WS-BAND-CTL-STATUS = "00"
+               READ EDAD-BAND-CTL-FILE
+                   NOT AT END
+                       MOVE EBC-JOVEN-MAX   TO WS-JOVEN-MAX
+                       MOVE EBC-MADURO-MAX  TO WS-MADURO-MAX
+                       MOVE EBC-ANCIANO-MAX TO WS-ANCIANO-MAX
+               END-READ
+               CLOSE EDAD-BAND-CTL-FILE
+           END-IF.
+
        COMPROBAR-EDAD.
            DISPLAY "INTRODUCE TU EDAD"
            ACCEPT EDAD.
 
-           IF JOVEN THEN
-              DISPLAY "SOS JOVEN ", WITH NO ADVANCING 
+           PERFORM CLASSIFY-EDAD-VALUE
+           IF EDAD-IS-VALID-RANGE
+               EVALUATE WS-BAND-CODE
+                   WHEN "JOVEN"
+                       DISPLAY "SOS JOVEN " WITH NO ADVANCING
+                   WHEN "MADURO"
+                       DISPLAY "SOS ADULTO " WITH NO ADVANCING
+                   WHEN "ANCIANO"
+                       DISPLAY "SOS ANCIANO " WITH NO ADVANCING
+               END-EVALUATE
+               DISPLAY "TENES " EDAD " AÑOS"
+           ELSE
+               DISPLAY "EDAD INVALIDA O FUERA DE RANGO: " EDAD
            END-IF.
 
-           IF MADURO THEN
-              DISPLAY "SOS ADULTO ", WITH NO ADVANCING 
+       *> WITH NO ADVANCING en este caso sirve para unir el display de
+       *> los IF con el ultimo display
+
+      *----------------------------------------------------------------
+      * CLASSIFY-EDAD-VALUE sets WS-BAND-CODE from the numeric EDAD
+      * already loaded, using the configurable boundaries. Zero and
+      * anything past ANCIANO's upper bound is an explicit INVALIDO
+      * instead of falling through unclassified.
+      *----------------------------------------------------------------
+       CLASSIFY-EDAD-VALUE.
+           MOVE 'Y' TO WS-EDAD-VALID-SWITCH
+           EVALUATE TRUE
+               WHEN EDAD > ZERO AND EDAD <= WS-JOVEN-MAX
+                   MOVE "JOVEN" TO WS-BAND-CODE
+               WHEN EDAD > WS-JOVEN-MAX AND EDAD <= WS-MADURO-MAX
+                   MOVE "MADURO" TO WS-BAND-CODE
+               WHEN EDAD > WS-MADURO-MAX AND EDAD <= WS-ANCIANO-MAX
+                   MOVE "ANCIANO" TO WS-BAND-CODE
+               WHEN OTHER
+                   MOVE "INVALIDO" TO WS-BAND-CODE
+                   MOVE 'N' TO WS-EDAD-VALID-SWITCH
+           END-EVALUATE.
+
+      *----------------------------------------------------------------
+      * BATCH-DEMOGRAPHIC-REPORT reads EDAD from a file of records and
+      * produces counts and percentages per age band, so a whole
+      * population's age profile can be seen in one run.
+      *----------------------------------------------------------------
+       BATCH-DEMOGRAPHIC-REPORT.
+           OPEN INPUT EDAD-BATCH-INPUT-FILE
+           OPEN OUTPUT EDAD-REJECT-FILE
+           OPEN OUTPUT EDAD-CLASS-OUTPUT-FILE
+           PERFORM READ-BATCH-INPUT-RECORD
+           PERFORM UNTIL BATCH-INPUT-EOF
+               ADD 1 TO WS-TOTAL-COUNT
+               MOVE SPACES      TO WS-CUST-NOMBRE
+               MOVE SPACES      TO WS-CUST-APELLIDO
+               MOVE EBI-EDAD    TO WS-RAW-EDAD-TEXT
+               PERFORM CLASSIFY-RAW-EDAD-TEXT
+               PERFORM TALLY-AND-WRITE-CLASSIFICATION
+               PERFORM READ-BATCH-INPUT-RECORD
+           END-PERFORM
+           CLOSE EDAD-BATCH-INPUT-FILE
+           CLOSE EDAD-REJECT-FILE
+           CLOSE EDAD-CLASS-OUTPUT-FILE
+           PERFORM SHOW-DEMOGRAPHIC-REPORT.
+
+       READ-BATCH-INPUT-RECORD.
+           READ EDAD-BATCH-INPUT-FILE
+               AT END SET BATCH-INPUT-EOF TO TRUE
+           END-READ.
+
+      *----------------------------------------------------------------
+      * CLASSIFY-CUSTOMER-MASTER reads EDAD straight from ENTRADA-DE-
+      * DATOS's CUSTOMER-MASTER-FILE and classifies the whole customer
+      * base in one run, instead of handling one ACCEPT'd EDAD at a
+      * time.
+      *----------------------------------------------------------------
+       CLASSIFY-CUSTOMER-MASTER.
+           OPEN INPUT CUSTOMER-MASTER-FILE
+           OPEN OUTPUT EDAD-REJECT-FILE
+           OPEN OUTPUT EDAD-CLASS-OUTPUT-FILE
+           IF WS-MASTER-FILE-STATUS = "00"
+               PERFORM READ-MASTER-RECORD
+               PERFORM UNTIL MASTER-FILE-EOF
+                   ADD 1 TO WS-TOTAL-COUNT
+                   MOVE CM-NOMBRE   TO WS-CUST-NOMBRE
+                   MOVE CM-APELLIDO TO WS-CUST-APELLIDO
+                   MOVE CM-EDAD     TO WS-RAW-EDAD-TEXT
+                   PERFORM CLASSIFY-RAW-EDAD-TEXT
+                   PERFORM TALLY-AND-WRITE-CLASSIFICATION
+                   PERFORM READ-MASTER-RECORD
+               END-PERFORM
+               CLOSE CUSTOMER-MASTER-FILE
+           END-IF
+           CLOSE EDAD-REJECT-FILE
+           CLOSE EDAD-CLASS-OUTPUT-FILE
+           PERFORM SHOW-DEMOGRAPHIC-REPORT.
+
+       READ-MASTER-RECORD.
+           READ CUSTOMER-MASTER-FILE NEXT
+               AT END SET MASTER-FILE-EOF TO TRUE
+           END-READ.
+
+      *----------------------------------------------------------------
+      * CLASSIFY-RAW-EDAD-TEXT turns whatever text EDAD arrived as
+      * (from a batch record or the master file) into the numeric EDAD
+      * and its band code, rejecting non-numeric text the same way
+      * CLASSIFY-EDAD-VALUE rejects an out-of-range number.
+      *----------------------------------------------------------------
+       CLASSIFY-RAW-EDAD-TEXT.
+           IF WS-RAW-EDAD-TEXT NOT = SPACES
+                   AND FUNCTION TEST-NUMVAL(WS-RAW-EDAD-TEXT) = 0
+               MOVE FUNCTION NUMVAL(WS-RAW-EDAD-TEXT) TO EDAD
+               PERFORM CLASSIFY-EDAD-VALUE
+           ELSE
+               MOVE ZERO        TO EDAD
+               MOVE "INVALIDO"  TO WS-BAND-CODE
+               MOVE 'N' TO WS-EDAD-VALID-SWITCH
            END-IF.
 
-           IF ANCIANO THEN
-              DISPLAY "SOS ANCIANO ", WITH NO ADVANCING 
+       TALLY-AND-WRITE-CLASSIFICATION.
+           IF EDAD-IS-VALID-RANGE
+               PERFORM TALLY-BAND-COUNT
+               PERFORM WRITE-CLASS-OUTPUT-RECORD
+           ELSE
+               ADD 1 TO WS-INVALID-COUNT
+               PERFORM WRITE-REJECT-RECORD
            END-IF.
 
-           DISPLAY "TENES " EDAD " AÑOS".
+       TALLY-BAND-COUNT.
+           EVALUATE WS-BAND-CODE
+               WHEN "JOVEN"
+                   ADD 1 TO WS-JOVEN-COUNT
+               WHEN "MADURO"
+                   ADD 1 TO WS-MADURO-COUNT
+               WHEN "ANCIANO"
+                   ADD 1 TO WS-ANCIANO-COUNT
+           END-EVALUATE.
+
+      *----------------------------------------------------------------
+      * WRITE-CLASS-OUTPUT-RECORD writes the classified EDAD (and, in
+      * master-file mode, the customer's name) alongside its band code
+      * for downstream consumers to use without re-deriving it.
+      *----------------------------------------------------------------
+       WRITE-CLASS-OUTPUT-RECORD.
+           MOVE SPACES         TO EDAD-CLASS-OUTPUT-REC
+           MOVE WS-CUST-NOMBRE   TO ECO-NOMBRE
+           MOVE WS-CUST-APELLIDO TO ECO-APELLIDO
+           MOVE EDAD             TO ECO-EDAD
+           MOVE WS-BAND-CODE     TO ECO-BAND-CODE
+           WRITE EDAD-CLASS-OUTPUT-REC.
+
+      *----------------------------------------------------------------
+      * WRITE-REJECT-RECORD logs a blank, non-numeric, or out-of-range
+      * EDAD to the suspense file instead of letting it fall through
+      * unclassified.
+      *----------------------------------------------------------------
+       WRITE-REJECT-RECORD.
+           MOVE SPACES           TO EDAD-REJECT-REC
+           MOVE WS-RAW-EDAD-TEXT  TO ER-EDAD
+           MOVE "INVALID OR OUT OF RANGE" TO ER-REASON
+           WRITE EDAD-REJECT-REC.
+
+      *----------------------------------------------------------------
+      * SHOW-DEMOGRAPHIC-REPORT displays the counts and percentages
+      * for each age band across the whole run.
+      *----------------------------------------------------------------
+       SHOW-DEMOGRAPHIC-REPORT.
+           IF WS-TOTAL-COUNT > ZERO
+               COMPUTE WS-JOVEN-PCT ROUNDED =
+                   (WS-JOVEN-COUNT / WS-TOTAL-COUNT) * 100
+               COMPUTE WS-MADURO-PCT ROUNDED =
+                   (WS-MADURO-COUNT / WS-TOTAL-COUNT) * 100
+               COMPUTE WS-ANCIANO-PCT ROUNDED =
+                   (WS-ANCIANO-COUNT / WS-TOTAL-COUNT) * 100
+               COMPUTE WS-INVALID-PCT ROUNDED =
+                   (WS-INVALID-COUNT / WS-TOTAL-COUNT) * 100
+           END-IF
 
-       *> WITH NO ADVANCING en este caso sirve para unir el display de 
-       *> los IF con el ultimo display    
+           DISPLAY "===== DEMOGRAPHIC REPORT ====="
+           DISPLAY "Total records:   " WS-TOTAL-COUNT
+           DISPLAY "JOVEN:    " WS-JOVEN-COUNT " (" WS-JOVEN-PCT "%)"
+           DISPLAY "MADURO:   " WS-MADURO-COUNT " (" WS-MADURO-PCT
+               "%)"
+           DISPLAY "ANCIANO:  " WS-ANCIANO-COUNT " (" WS-ANCIANO-PCT
+               "%)"
+           DISPLAY "INVALIDO: " WS-INVALID-COUNT " (" WS-INVALID-PCT
+               "%)"
+           DISPLAY "===============================".
 
-       END PROGRAM MORE-CONDICIONALES.
\ No newline at end of file
+       END PROGRAM MORE-CONDICIONALES.
