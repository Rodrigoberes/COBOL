@@ -0,0 +1,73 @@
+      *****************************************************************
+      * Author: Rodrigo Oberti
+      * Date: 09/08/2026
+      * Purpose: CALL-able field classification subroutine, packaging
+      *          the character-class tests from CONDICIONALES (ES-
+      *          ALFABETICO, ES-ALFABETICO-UPPER-CASE, ES-ALFABETICO-
+      *          LOWER-CASE, ES-NUMERICO, ES-BINARIO) so any program
+      *          can validate a field's class without reimplementing
+      *          the SPECIAL-NAMES tests itself.
+      * Tectonics: cobc
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLASIFICA-CAMPO.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CLASS BINARIO IS ZERO THRU "1".
+      *****************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01  CC-FIELD-IN            PIC X(10).
+       01  CC-CLASS-RESULTS.
+           05 CC-IS-ALPHABETIC    PIC X VALUE 'N'.
+           05 CC-IS-ALPHA-UPPER   PIC X VALUE 'N'.
+           05 CC-IS-ALPHA-LOWER   PIC X VALUE 'N'.
+           05 CC-IS-NUMERIC       PIC X VALUE 'N'.
+           05 CC-IS-BINARIO       PIC X VALUE 'N'.
+
+       PROCEDURE DIVISION USING CC-FIELD-IN, CC-CLASS-RESULTS.
+       MAIN-LOGIC.
+           MOVE 'N' TO CC-IS-ALPHABETIC
+           MOVE 'N' TO CC-IS-ALPHA-UPPER
+           MOVE 'N' TO CC-IS-ALPHA-LOWER
+           MOVE 'N' TO CC-IS-NUMERIC
+           MOVE 'N' TO CC-IS-BINARIO
+
+           PERFORM ES-ALFABETICO
+           PERFORM ES-ALFABETICO-UPPER-CASE
+           PERFORM ES-ALFABETICO-LOWER-CASE
+           PERFORM ES-NUMERICO
+           PERFORM ES-BINARIO
+
+           GOBACK.
+
+       ES-ALFABETICO.
+           IF CC-FIELD-IN IS ALPHABETIC
+              MOVE 'Y' TO CC-IS-ALPHABETIC
+           END-IF.
+
+       ES-ALFABETICO-UPPER-CASE.
+           IF CC-FIELD-IN IS ALPHABETIC-UPPER
+              MOVE 'Y' TO CC-IS-ALPHA-UPPER
+           END-IF.
+
+       ES-ALFABETICO-LOWER-CASE.
+           IF CC-FIELD-IN IS ALPHABETIC-LOWER
+              MOVE 'Y' TO CC-IS-ALPHA-LOWER
+           END-IF.
+
+       ES-NUMERICO.
+           IF CC-FIELD-IN IS NUMERIC
+              MOVE 'Y' TO CC-IS-NUMERIC
+           END-IF.
+
+       ES-BINARIO.
+           IF CC-FIELD-IN IS BINARIO
+              MOVE 'Y' TO CC-IS-BINARIO
+           END-IF.
+
+       END PROGRAM CLASIFICA-CAMPO.
