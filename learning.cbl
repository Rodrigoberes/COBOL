@@ -1,25 +1,178 @@
-      *****************************************************************                       
-      * Author: Rodrigo Oberti                                                                                                   
+      *****************************************************************
+      * Author: Rodrigo Oberti
+      *****************************************************************
+      * Modification History:
+      * 2026-08-09 RO Widened NUMERO1/NUMERO2/RESULT to real decimal
+      *               precision and added a batch mode that reads many
+      *               NUMERO1/NUMERO2 pairs from an input file, instead
+      *               of being limited to one single-digit addition per
+      *               interactive run.
+      * 2026-08-09 RO The addition itself is now done by the shared
+      *               SUMA-NUMEROS subroutine (also used by CALCULADORA
+      *               and OPERACIONES), which also protects against
+      *               RESULT overflowing on a SIZE ERROR.
+      * 2026-08-09 RO Added real range validation (0 to 10) on the
+      *               interactive ACCEPTs, with a reject-and-reprompt
+      *               loop instead of silently taking whatever is typed.
+      * 2026-08-09 RO Every run now appends NUMERO1, NUMERO2, RESULT,
+      *               and a timestamp to a durable results log file.
+      * 2026-08-09 RO WS-TS-TIME was sized to PIC X(9), three bytes
+      *               too wide for FUNCTION CURRENT-DATE's 6-digit
+      *               HHMMSS, leaving a stray UTC-offset sign glued
+      *               onto the end of every logged timestamp. Resized
+      *               to PIC X(6) with FILLER taking the rest of
+      *               CURRENT-DATE's 21 bytes.
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MYPROG.
-       AUTHOR. MYNAME. 
+       AUTHOR. MYNAME.
       *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MYPROG-INPUT-FILE ASSIGN TO "MYPROGIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MYPROG-LOG-FILE ASSIGN TO "MYPROGLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  MYPROG-INPUT-FILE.
+       01  MYPROG-INPUT-REC.
+           05 MI-NUMERO1       PIC 9(10)V99.
+           05 MI-NUMERO2       PIC 9(10)V99.
+
+       FD  MYPROG-LOG-FILE.
+       01  MYPROG-LOG-REC.
+           05 ML-NUMERO1       PIC 9(10)V99.
+           05 FILLER           PIC X VALUE SPACE.
+           05 ML-NUMERO2       PIC 9(10)V99.
+           05 FILLER           PIC X VALUE SPACE.
+           05 ML-RESULT        PIC 9(12)V99.
+           05 FILLER           PIC X VALUE SPACE.
+           05 ML-STATUS        PIC X(20).
+           05 FILLER           PIC X VALUE SPACE.
+           05 ML-TIMESTAMP     PIC X(26).
+
        WORKING-STORAGE SECTION.
-       01 NUMERO1  PIC 9(1).
-       01 NUMERO2  PIC 9(1).
-       01 RESULT   PIC 9(1).
+       01 NUMERO1          PIC 9(10)V99.
+       01 NUMERO2          PIC 9(10)V99.
+       01 RESULT           PIC 9(12)V99.
+       01 WS-RUN-MODE      PIC X.
+       01 WS-ADD-STATUS    PIC X(20).
+       01 WS-LOG-FILE-STATUS PIC XX.
+       01 WS-INPUT-EOF     PIC X VALUE 'N'.
+          88 MYPROG-INPUT-EOF VALUE 'Y'.
+       01 WS-RANGE-SWITCH  PIC X VALUE 'N'.
+          88 NUMBER-IN-RANGE VALUE 'Y'.
+       01 WS-TIMESTAMP.
+          05 WS-TS-DATE    PIC X(8).
+          05 WS-TS-TIME    PIC X(6).
+          05 FILLER        PIC X(7).
       ******************************************************************
        PROCEDURE DIVISION.
 
+       MAIN-LOGIC.
+           ACCEPT WS-RUN-MODE FROM COMMAND-LINE
+           OPEN EXTEND MYPROG-LOG-FILE
+           IF WS-LOG-FILE-STATUS = "35"
+               OPEN OUTPUT MYPROG-LOG-FILE
+           END-IF
+           IF WS-RUN-MODE = 'B' OR WS-RUN-MODE = 'b'
+               PERFORM BATCH-PROCEDURE
+           ELSE
+               PERFORM DISPLAY-ON-TERMINAL
+           END-IF
+           CLOSE MYPROG-LOG-FILE
+           STOP RUN.
+
        DISPLAY-ON-TERMINAL.
-           DISPLAY "PLS TYPE A NUMBER FROM 0 TO 10"
-           ACCEPT NUMERO1.
-           DISPLAY "PLS TYPE ANOTHER NUMBER FROM 0 TO 10"
-           ACCEPT NUMERO2.
-           COMPUTE RESULT = NUMERO1 + NUMERO2.
+           PERFORM ACCEPT-NUMERO1
+           PERFORM ACCEPT-NUMERO2
+           PERFORM ADD-THE-NUMBERS
            DISPLAY "RESULT: " RESULT
-           STOP RUN.
+           PERFORM WRITE-LOG-RECORD.
+
+      *----------------------------------------------------------------
+      * ACCEPT-NUMERO1/ACCEPT-NUMERO2 reject anything outside the
+      * prompt's own stated range and reprompt instead of letting
+      * ACCEPT silently truncate or wrap whatever gets typed in.
+      *----------------------------------------------------------------
+       ACCEPT-NUMERO1.
+           MOVE 'N' TO WS-RANGE-SWITCH
+           PERFORM UNTIL NUMBER-IN-RANGE
+               DISPLAY "PLS TYPE A NUMBER FROM 0 TO 10"
+               ACCEPT NUMERO1
+               IF NUMERO1 >= 0 AND NUMERO1 <= 10
+                   SET NUMBER-IN-RANGE TO TRUE
+               ELSE
+                   DISPLAY "INVALID - MUST BE FROM 0 TO 10"
+               END-IF
+           END-PERFORM.
+
+       ACCEPT-NUMERO2.
+           MOVE 'N' TO WS-RANGE-SWITCH
+           PERFORM UNTIL NUMBER-IN-RANGE
+               DISPLAY "PLS TYPE ANOTHER NUMBER FROM 0 TO 10"
+               ACCEPT NUMERO2
+               IF NUMERO2 >= 0 AND NUMERO2 <= 10
+                   SET NUMBER-IN-RANGE TO TRUE
+               ELSE
+                   DISPLAY "INVALID - MUST BE FROM 0 TO 10"
+               END-IF
+           END-PERFORM.
+
+      *----------------------------------------------------------------
+      * ADD-THE-NUMBERS calls the shared SUMA-NUMEROS subroutine so
+      * MYPROG, CALCULADORA, and OPERACIONES all add the same way.
+      *----------------------------------------------------------------
+       ADD-THE-NUMBERS.
+           CALL "SUMA-NUMEROS" USING NUMERO1, NUMERO2, RESULT,
+               WS-ADD-STATUS
+           IF WS-ADD-STATUS NOT = "OK"
+               DISPLAY "ERROR: " WS-ADD-STATUS
+           END-IF.
+
+      *----------------------------------------------------------------
+      * BATCH-PROCEDURE reads many NUMERO1/NUMERO2 pairs from
+      * MYPROG-INPUT-FILE and logs a result for each, instead of
+      * requiring one interactive run per addition.
+      *----------------------------------------------------------------
+       BATCH-PROCEDURE.
+           OPEN INPUT MYPROG-INPUT-FILE
+           PERFORM READ-MYPROG-INPUT-RECORD
+           PERFORM UNTIL MYPROG-INPUT-EOF
+               MOVE MI-NUMERO1 TO NUMERO1
+               MOVE MI-NUMERO2 TO NUMERO2
+               PERFORM ADD-THE-NUMBERS
+               DISPLAY "RESULT: " RESULT
+               PERFORM WRITE-LOG-RECORD
+               PERFORM READ-MYPROG-INPUT-RECORD
+           END-PERFORM
+           CLOSE MYPROG-INPUT-FILE.
+
+       READ-MYPROG-INPUT-RECORD.
+           READ MYPROG-INPUT-FILE
+               AT END SET MYPROG-INPUT-EOF TO TRUE
+           END-READ.
+
+      *----------------------------------------------------------------
+      * WRITE-LOG-RECORD appends this invocation's NUMERO1, NUMERO2,
+      * RESULT, and a timestamp to the durable results log.
+      *----------------------------------------------------------------
+       WRITE-LOG-RECORD.
+           MOVE SPACES TO MYPROG-LOG-REC
+           MOVE NUMERO1       TO ML-NUMERO1
+           MOVE NUMERO2       TO ML-NUMERO2
+           MOVE RESULT        TO ML-RESULT
+           MOVE WS-ADD-STATUS TO ML-STATUS
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           MOVE SPACES TO ML-TIMESTAMP
+           STRING WS-TS-DATE DELIMITED BY SIZE
+                  "-"        DELIMITED BY SIZE
+                  WS-TS-TIME DELIMITED BY SIZE
+               INTO ML-TIMESTAMP
+           WRITE MYPROG-LOG-REC.
 
-       END PROGRAM MYPROG.
\ No newline at end of file
+       END PROGRAM MYPROG.
