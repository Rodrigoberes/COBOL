@@ -1,17 +1,185 @@
-      *****************************************************************                       
-      * Author: Rodrigo Oberti                                                                                                   
+      *****************************************************************
+      * Author: Rodrigo Oberti
+      *****************************************************************
+      * Modification History:
+      * 2026-08-09 RO FILL-THE-FORM now writes a real indexed CUSTOMER-
+      *               MASTER record keyed on NOMBRE+APELLIDO, instead
+      *               of just displaying the form data back.
+      * 2026-08-09 RO Added a numeric edit check on EDAD with a
+      *               reject/suspense file, so garbage age data never
+      *               reaches the customer master.
+      * 2026-08-09 RO FILL-THE-FORM now looks up NOMBRE+APELLIDO before
+      *               creating a record and rejects the entry if that
+      *               customer already exists.
+      * 2026-08-09 RO Added a batch onboarding mode that reads a stack
+      *               of NOMBRE/APELLIDO/EDAD triples from an input file
+      *               and runs each one through the same validate/
+      *               duplicate-check/create logic as the interactive
+      *               form, instead of requiring one execution per
+      *               signup.
+      * 2026-08-09 RO Every account created, interactive or batch, is
+      *               now also logged to a daily new-accounts report
+      *               file for reconciliation.
+      * 2026-08-09 RO VALIDATE-EDAD now runs EDAD through the shared
+      *               CLASIFICA-CAMPO subroutine instead of its own
+      *               FUNCTION TEST-NUMVAL check.
+      * 2026-08-09 RO WS-TS-TIME was sized to PIC X(9), three bytes
+      *               too wide for FUNCTION CURRENT-DATE's 6-digit
+      *               HHMMSS, so ES-TIMESTAMP and NA-TIMESTAMP both had
+      *               a stray UTC-offset sign glued onto the end.
+      *               Resized to PIC X(6) with FILLER taking the rest
+      *               of CURRENT-DATE's 21 bytes.
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ENTRADA-DE-DATOS.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO "CUSTMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-CUSTOMER-KEY
+               FILE STATUS IS WS-MASTER-FILE-STATUS.
+           SELECT EDAD-SUSPENSE-FILE ASSIGN TO "EDADSUSP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUSPENSE-FILE-STATUS.
+           SELECT ONBOARD-INPUT-FILE ASSIGN TO "ONBOARD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ONBOARD-FILE-STATUS.
+           SELECT NEW-ACCOUNTS-REPORT-FILE ASSIGN TO "NEWACCT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NEWACCT-FILE-STATUS.
       *****************************************************************
        DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER-FILE.
+       01  CUSTOMER-MASTER-REC.
+           05 CM-CUSTOMER-KEY.
+              10 CM-NOMBRE     PIC X(16).
+              10 CM-APELLIDO   PIC X(32).
+           05 CM-EDAD          PIC X(3).
+
+       FD  EDAD-SUSPENSE-FILE.
+       01  EDAD-SUSPENSE-REC.
+           05 ES-NOMBRE        PIC X(16).
+           05 FILLER           PIC X VALUE SPACE.
+           05 ES-APELLIDO      PIC X(32).
+           05 FILLER           PIC X VALUE SPACE.
+           05 ES-EDAD          PIC X(3).
+           05 FILLER           PIC X VALUE SPACE.
+           05 ES-REASON        PIC X(20).
+           05 FILLER           PIC X VALUE SPACE.
+           05 ES-TIMESTAMP     PIC X(26).
+
+       FD  ONBOARD-INPUT-FILE.
+       01  ONBOARD-INPUT-REC.
+           05 OI-NOMBRE        PIC X(16).
+           05 OI-APELLIDO      PIC X(32).
+           05 OI-EDAD          PIC X(3).
+
+       FD  NEW-ACCOUNTS-REPORT-FILE.
+       01  NEW-ACCOUNTS-REPORT-REC.
+           05 NA-NOMBRE        PIC X(16).
+           05 FILLER           PIC X VALUE SPACE.
+           05 NA-APELLIDO      PIC X(32).
+           05 FILLER           PIC X VALUE SPACE.
+           05 NA-EDAD          PIC X(3).
+           05 FILLER           PIC X VALUE SPACE.
+           05 NA-TIMESTAMP     PIC X(26).
+
        WORKING-STORAGE SECTION.
        01 NOMBRE  PIC X(16) VALUE SPACES.
        01 APELLIDO  PIC X(32) VALUE SPACES.
        01 EDAD   PIC X(3) VALUE SPACES.
+       01 WS-MASTER-FILE-STATUS PIC XX.
+       01 WS-SUSPENSE-FILE-STATUS PIC XX.
+       01 WS-ONBOARD-FILE-STATUS PIC XX.
+       01 WS-NEWACCT-FILE-STATUS PIC XX.
+       01 WS-RUN-MODE PIC X.
+       01 WS-EDAD-SWITCH PIC X VALUE 'Y'.
+          88 EDAD-IS-VALID    VALUE 'Y'.
+       01 WS-DUPLICATE-SWITCH PIC X VALUE 'N'.
+          88 CUSTOMER-IS-DUPLICATE VALUE 'Y'.
+       01 WS-ONBOARD-EOF PIC X VALUE 'N'.
+          88 ONBOARD-INPUT-EOF VALUE 'Y'.
+       01 WS-TIMESTAMP.
+          05 WS-TS-DATE   PIC X(8).
+          05 WS-TS-TIME   PIC X(6).
+          05 FILLER       PIC X(7).
+       01 WS-EDAD-CLASS-INPUT.
+          05 WS-ECI-VALUE PIC X(3).
+          05 WS-ECI-FILL  PIC X(7) VALUE "0000000".
+       01 WS-EDAD-CLASS-RESULTS.
+          05 WS-ECR-IS-ALPHABETIC  PIC X.
+          05 WS-ECR-IS-ALPHA-UPPER PIC X.
+          05 WS-ECR-IS-ALPHA-LOWER PIC X.
+          05 WS-ECR-IS-NUMERIC     PIC X.
+          05 WS-ECR-IS-BINARIO     PIC X.
       ******************************************************************
        PROCEDURE DIVISION.
 
+       MAIN-LOGIC.
+           ACCEPT WS-RUN-MODE FROM COMMAND-LINE
+           PERFORM OPEN-CUSTOMER-MASTER
+           OPEN EXTEND NEW-ACCOUNTS-REPORT-FILE
+           IF WS-NEWACCT-FILE-STATUS = "35"
+               OPEN OUTPUT NEW-ACCOUNTS-REPORT-FILE
+           END-IF
+           IF WS-RUN-MODE = 'B' OR WS-RUN-MODE = 'b'
+               PERFORM BATCH-ONBOARD-CUSTOMERS
+           ELSE
+               PERFORM FILL-THE-FORM
+               PERFORM PROCESS-ONE-CUSTOMER
+           END-IF
+           CLOSE CUSTOMER-MASTER-FILE
+           CLOSE NEW-ACCOUNTS-REPORT-FILE
+           STOP RUN.
+
+      *----------------------------------------------------------------
+      * PROCESS-ONE-CUSTOMER runs the current NOMBRE/APELLIDO/EDAD
+      * triple through the validate/duplicate-check/create chain,
+      * whether it came from the interactive form or a batch input
+      * record.
+      *----------------------------------------------------------------
+       PROCESS-ONE-CUSTOMER.
+           PERFORM VALIDATE-EDAD
+           IF EDAD-IS-VALID
+               PERFORM CHECK-DUPLICATE-CUSTOMER
+               IF CUSTOMER-IS-DUPLICATE
+                   DISPLAY "ACCOUNT REJECTED - DUPLICATE CUSTOMER"
+               ELSE
+                   PERFORM WRITE-CUSTOMER-RECORD
+                   PERFORM WRITE-NEW-ACCOUNT-REPORT-RECORD
+                   PERFORM DISPLAY-FORM-DATA
+               END-IF
+           ELSE
+               PERFORM WRITE-EDAD-SUSPENSE-RECORD
+               DISPLAY "ACCOUNT REJECTED - INVALID AGE"
+           END-IF.
+
+      *----------------------------------------------------------------
+      * BATCH-ONBOARD-CUSTOMERS reads a stack of NOMBRE/APELLIDO/EDAD
+      * triples from ONBOARD-INPUT-FILE and onboards each one, so a
+      * day's worth of new signups can be loaded in a single run.
+      *----------------------------------------------------------------
+       BATCH-ONBOARD-CUSTOMERS.
+           OPEN INPUT ONBOARD-INPUT-FILE
+           PERFORM READ-ONBOARD-RECORD
+           PERFORM UNTIL ONBOARD-INPUT-EOF
+               MOVE OI-NOMBRE   TO NOMBRE
+               MOVE OI-APELLIDO TO APELLIDO
+               MOVE OI-EDAD     TO EDAD
+               PERFORM PROCESS-ONE-CUSTOMER
+               PERFORM READ-ONBOARD-RECORD
+           END-PERFORM
+           CLOSE ONBOARD-INPUT-FILE.
+
+       READ-ONBOARD-RECORD.
+           READ ONBOARD-INPUT-FILE
+               AT END SET ONBOARD-INPUT-EOF TO TRUE
+           END-READ.
+
        FILL-THE-FORM.
            DISPLAY "PLEASE INTRODUCE YOUR NAME".
            ACCEPT NOMBRE.
@@ -20,12 +188,109 @@
            DISPLAY "PLEASE INTRODUCE YOUR AGE".
            ACCEPT EDAD.
 
-       DISPLAY-FORM-DATA.     
+      *----------------------------------------------------------------
+      * VALIDATE-EDAD rejects anything that isn't a valid numeric age
+      * before it ever reaches the customer master. EDAD is staged into
+      * a same-sized CLASIFICA-CAMPO input buffer, with any trailing
+      * spaces turned into zeros first, since the subroutine's IS
+      * NUMERIC class test fails on a space anywhere in the field.
+      *----------------------------------------------------------------
+       VALIDATE-EDAD.
+           MOVE EDAD TO WS-ECI-VALUE
+           INSPECT WS-ECI-VALUE REPLACING ALL SPACE BY "0"
+           CALL "CLASIFICA-CAMPO" USING WS-EDAD-CLASS-INPUT,
+               WS-EDAD-CLASS-RESULTS
+           IF EDAD NOT = SPACES AND WS-ECR-IS-NUMERIC = 'Y'
+               SET EDAD-IS-VALID TO TRUE
+           ELSE
+               MOVE 'N' TO WS-EDAD-SWITCH
+           END-IF.
+
+      *----------------------------------------------------------------
+      * WRITE-EDAD-SUSPENSE-RECORD logs a rejected entry (name, the bad
+      * age value, and a timestamp) to the suspense file so it can be
+      * corrected and resubmitted instead of silently vanishing.
+      *----------------------------------------------------------------
+       WRITE-EDAD-SUSPENSE-RECORD.
+           MOVE SPACES TO EDAD-SUSPENSE-REC
+           MOVE NOMBRE   TO ES-NOMBRE
+           MOVE APELLIDO TO ES-APELLIDO
+           MOVE EDAD     TO ES-EDAD
+           MOVE "NON-NUMERIC AGE"  TO ES-REASON
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           MOVE SPACES TO ES-TIMESTAMP
+           STRING WS-TS-DATE DELIMITED BY SIZE
+                  "-"        DELIMITED BY SIZE
+                  WS-TS-TIME DELIMITED BY SIZE
+               INTO ES-TIMESTAMP
+           OPEN EXTEND EDAD-SUSPENSE-FILE
+           IF WS-SUSPENSE-FILE-STATUS = "35"
+               OPEN OUTPUT EDAD-SUSPENSE-FILE
+           END-IF
+           WRITE EDAD-SUSPENSE-REC
+           CLOSE EDAD-SUSPENSE-FILE.
+
+      *----------------------------------------------------------------
+      * OPEN-CUSTOMER-MASTER opens the indexed master for update,
+      * creating it on the very first run if it doesn't exist yet.
+      *----------------------------------------------------------------
+       OPEN-CUSTOMER-MASTER.
+           OPEN I-O CUSTOMER-MASTER-FILE
+           IF WS-MASTER-FILE-STATUS = "35"
+               OPEN OUTPUT CUSTOMER-MASTER-FILE
+               CLOSE CUSTOMER-MASTER-FILE
+               OPEN I-O CUSTOMER-MASTER-FILE
+           END-IF.
+
+      *----------------------------------------------------------------
+      * CHECK-DUPLICATE-CUSTOMER looks up NOMBRE+APELLIDO on the master
+      * before a new record is created, so the same customer can't be
+      * onboarded twice.
+      *----------------------------------------------------------------
+       CHECK-DUPLICATE-CUSTOMER.
+           MOVE NOMBRE   TO CM-NOMBRE
+           MOVE APELLIDO TO CM-APELLIDO
+           MOVE 'N' TO WS-DUPLICATE-SWITCH
+           READ CUSTOMER-MASTER-FILE
+               KEY IS CM-CUSTOMER-KEY
+               INVALID KEY
+                   MOVE 'N' TO WS-DUPLICATE-SWITCH
+               NOT INVALID KEY
+                   SET CUSTOMER-IS-DUPLICATE TO TRUE
+           END-READ.
+
+      *----------------------------------------------------------------
+      * WRITE-CUSTOMER-RECORD creates the CUSTOMER-MASTER record for
+      * this form so an account actually exists after the run.
+      *----------------------------------------------------------------
+       WRITE-CUSTOMER-RECORD.
+           MOVE NOMBRE   TO CM-NOMBRE
+           MOVE APELLIDO TO CM-APELLIDO
+           MOVE EDAD     TO CM-EDAD
+           WRITE CUSTOMER-MASTER-REC.
+
+      *----------------------------------------------------------------
+      * WRITE-NEW-ACCOUNT-REPORT-RECORD logs every account created in
+      * this run to the daily new-accounts report, for reconciliation
+      * against the day's signup stack.
+      *----------------------------------------------------------------
+       WRITE-NEW-ACCOUNT-REPORT-RECORD.
+           MOVE SPACES TO NEW-ACCOUNTS-REPORT-REC
+           MOVE NOMBRE   TO NA-NOMBRE
+           MOVE APELLIDO TO NA-APELLIDO
+           MOVE EDAD     TO NA-EDAD
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           MOVE SPACES TO NA-TIMESTAMP
+           STRING WS-TS-DATE DELIMITED BY SIZE
+                  "-"        DELIMITED BY SIZE
+                  WS-TS-TIME DELIMITED BY SIZE
+               INTO NA-TIMESTAMP
+           WRITE NEW-ACCOUNTS-REPORT-REC.
+
+       DISPLAY-FORM-DATA.
            DISPLAY "ACCOUNT CREATED SUCCESFULLY"
            DISPLAY "NAME: ", NOMBRE.
            DISPLAY "SURNAME: ", APELLIDO.
            DISPLAY "AGE: ", EDAD "years old".
 
-
-           STOP RUN.
-       END PROGRAM ENTRADA-DE-DATOS.
\ No newline at end of file
+       END PROGRAM ENTRADA-DE-DATOS.
