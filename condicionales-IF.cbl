@@ -1,19 +1,102 @@
-      *****************************************************************                       
-      * Author: Rodrigo Oberti                                                                                                   
+      *****************************************************************
+      * Author: Rodrigo Oberti
+      *****************************************************************
+      * Modification History:
+      * 2026-08-09 RO Added a batch mode that classifies every text
+      *               field on an input file against all four
+      *               SPECIAL-NAMES classes and writes a pass/fail
+      *               report, instead of proving the same four
+      *               hardcoded values every run.
+      * 2026-08-09 RO Added a reconciliation exception file for CALCULO
+      *               so a cross-foot mismatch is recorded instead of
+      *               silently producing no output.
+      * 2026-08-09 RO Fixed CON-SPECIAL-NAME-OR (a condition-name needs
+      *               its subject repeated before each OR'd class) and
+      *               added a multi-class evaluator that classifies a
+      *               field as UPPER/LOWER/MIXED/INVALID.
+      * 2026-08-09 RO Added an input-file mode that drives the whole
+      *               battery of condition tests (ES-IGUAL through
+      *               ES-BINARIO) from real varying records instead of
+      *               the ten compile-time WORKING-STORAGE values.
+      * 2026-08-09 RO Renamed RECON-EXCEPT-FILE's assigned filename
+      *               from CALCRECX.DAT (CALCULADORA's naming prefix)
+      *               to CONRECX.DAT, in line with this program's own
+      *               CLASSIN.DAT/CLASSRPT.DAT/CONDTEST.DAT namespace.
+      * 2026-08-09 RO WS-TS-TIME was sized to PIC X(9), three bytes
+      *               too wide for FUNCTION CURRENT-DATE's 6-digit
+      *               HHMMSS, so RX-TIMESTAMP had a stray UTC-offset
+      *               sign glued onto the end. Resized to PIC X(6)
+      *               with FILLER taking the rest of CURRENT-DATE's
+      *               21 bytes.
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CONDICIONALES.
       *****************************************************************
-       ENVIRONMENT DIVISION. 
-       CONFIGURATION SECTION. 
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
        SPECIAL-NAMES.
            CLASS A-D-UPPER IS "A" THRU "D"
            CLASS A-D-LOWER IS "a" THRU "d"
            CLASS ESPACIO IS SPACE
            CLASS BINARIO IS ZERO THRU "1".
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLASS-INPUT-FILE ASSIGN TO "CLASSIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CLASS-REPORT-FILE ASSIGN TO "CLASSRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RECON-EXCEPT-FILE ASSIGN TO "CONRECX.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT COND-TEST-FILE ASSIGN TO "CONDTEST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
       *****************************************************************
        DATA DIVISION.
+       FILE SECTION.
+       FD  CLASS-INPUT-FILE.
+       01  CLASS-INPUT-REC     PIC X(10).
+
+       FD  CLASS-REPORT-FILE.
+       01  CLASS-REPORT-REC.
+           05 CRP-FIELD        PIC X(10).
+           05 FILLER           PIC X VALUE SPACE.
+           05 CRP-UPPER-RESULT PIC X(4).
+           05 FILLER           PIC X VALUE SPACE.
+           05 CRP-LOWER-RESULT PIC X(4).
+           05 FILLER           PIC X VALUE SPACE.
+           05 CRP-SPACE-RESULT PIC X(4).
+           05 FILLER           PIC X VALUE SPACE.
+           05 CRP-BIN-RESULT   PIC X(4).
+           05 FILLER           PIC X VALUE SPACE.
+           05 CRP-MULTI-CLASS  PIC X(7).
+
+       FD  RECON-EXCEPT-FILE.
+       01  RECON-EXCEPT-REC.
+           05 RX-NUMERO1       PIC 9(2).
+           05 FILLER           PIC X VALUE SPACE.
+           05 RX-NUMERO2       PIC 9(1).
+           05 FILLER           PIC X VALUE SPACE.
+           05 RX-NUMERO4       PIC 9(2).
+           05 FILLER           PIC X VALUE SPACE.
+           05 RX-TIMESTAMP     PIC X(26).
+
+       FD  COND-TEST-FILE.
+       01  COND-TEST-REC.
+           05 CT-NUMERO1        PIC 9(2).
+           05 CT-NUMERO2        PIC 9(1).
+           05 CT-NUMERO3        PIC 9(2).
+           05 CT-NUMERO4        PIC 9(2).
+           05 CT-TEXTO1         PIC A(1).
+           05 CT-TEXT2          PIC X.
+           05 CT-TEXT2LOWER     PIC X.
+           05 CT-TEXTO-ESPACIO  PIC X.
+           05 CT-NUMERO-BINARIO PIC X(4).
+
        WORKING-STORAGE SECTION.
+       01 RUN-MODE        PIC X VALUE SPACE.
+       01 WS-CLASS-EOF    PIC X VALUE 'N'.
+          88 CLASS-INPUT-EOF  VALUE 'Y'.
+       01 WS-COND-TEST-EOF PIC X VALUE 'N'.
+          88 COND-TEST-EOF    VALUE 'Y'.
        01 NUMERO1         PIC 9(2) VALUE 10.
        01 NUMERO2         PIC 9(1) VALUE 5.
        01 NUMERO3         PIC 9(2) VALUE 10.
@@ -23,9 +106,25 @@
        01 TEXT2LOWER      PIC X    VALUE "c".
        01 TEXTO-ESPACIO   PIC X    VALUE SPACES.
        01 NUMERO-BINARIO  PIC XXXX VALUE "0101".
+       01 WS-TIMESTAMP.
+          05 WS-TS-DATE   PIC X(8).
+          05 WS-TS-TIME   PIC X(6).
+          05 FILLER       PIC X(7).
+       01 WS-MULTI-CLASS-FIELD PIC X(10).
+       01 WS-MULTI-CLASS-CODE  PIC X(7).
       ******************************************************************
        PROCEDURE DIVISION.
        MAIN-LOGIC.
+           ACCEPT RUN-MODE FROM COMMAND-LINE
+           IF RUN-MODE = 'B' OR RUN-MODE = 'b'
+               PERFORM BATCH-CLASSIFY-FIELDS
+               STOP RUN
+           END-IF
+           IF RUN-MODE = 'F' OR RUN-MODE = 'f'
+               PERFORM BATCH-RUN-FULL-BATTERY
+               STOP RUN
+           END-IF
+
            PERFORM ES-IGUAL
            PERFORM ES-IGUAL-SEGUNDA-OPCION
            PERFORM MAYOR-IGUAL-A
@@ -36,13 +135,19 @@
            PERFORM NO-ES-ALFABETICO
            PERFORM ES-ALFABETICO
            PERFORM ES-ALFABETICO-UPPER-CASE
-           PERFORM ES-ALFABETICO-LOWER-CASE 
+           PERFORM ES-ALFABETICO-LOWER-CASE
+           OPEN OUTPUT RECON-EXCEPT-FILE
            PERFORM CALCULO
+           CLOSE RECON-EXCEPT-FILE
            PERFORM CON-SPECIAL-NAME-UPPER
            PERFORM CON-SPECIAL-NAME-LOWER
-      *>     PERFORM CON-SPECIAL-NAME-OR
+           PERFORM CON-SPECIAL-NAME-OR
            PERFORM ES-UN-ESPACIO
            PERFORM ES-BINARIO
+           MOVE SPACES  TO WS-MULTI-CLASS-FIELD
+           MOVE TEXTO1  TO WS-MULTI-CLASS-FIELD
+           PERFORM CLASIFICAR-CAMPO-MULTI-CLASE
+           DISPLAY TEXTO1 " CLASIFICADO COMO " WS-MULTI-CLASS-CODE
            STOP RUN.
 
        ES-IGUAL.
@@ -92,6 +197,8 @@
        CALCULO.
            IF NUMERO1 + NUMERO2 EQUAL NUMERO4 THEN
               DISPLAY "LA SUMA DE " NUMERO1 " Y " NUMERO2 " DA " NUMERO4
+           ELSE
+              PERFORM WRITE-RECON-EXCEPTION
            END-IF.
        CON-SPECIAL-NAME-UPPER.
            IF TEXT2 IS A-D-UPPER THEN 
@@ -103,10 +210,10 @@
               DISPLAY TEXT2LOWER " DENTRO DEL RANGO DE abcd"
            END-IF.
 
-       *>CON-SPECIAL-NAME-OR.
-       *>    IF TEXTO1 IS A-D-LOWER OR A-D-UPPER THEN 
-       *>       DISPLAY TEXT2LOWER " DENTRO DEL RANGO DE abcd"
-       *>    END-IF.
+       CON-SPECIAL-NAME-OR.
+           IF TEXTO1 IS A-D-LOWER OR TEXTO1 IS A-D-UPPER THEN
+              DISPLAY TEXTO1 " DENTRO DEL RANGO DE abcd O ABCD"
+           END-IF.
 
        ES-UN-ESPACIO.
            IF TEXTO-ESPACIO IS ESPACIO THEN
@@ -117,5 +224,158 @@
            IF NUMERO-BINARIO IS BINARIO THEN
               DISPLAY NUMERO-BINARIO " ES BINARIO"
            END-IF.
-           
+
+      *----------------------------------------------------------------
+      * BATCH-CLASSIFY-FIELDS reads a file of text fields and classifies
+      * each one against all four SPECIAL-NAMES classes, writing a
+      * pass/fail report per field per class.
+      *----------------------------------------------------------------
+       BATCH-CLASSIFY-FIELDS.
+           OPEN INPUT CLASS-INPUT-FILE
+           OPEN OUTPUT CLASS-REPORT-FILE
+
+           PERFORM READ-CLASS-INPUT-RECORD
+           PERFORM UNTIL CLASS-INPUT-EOF
+               PERFORM CLASSIFY-ONE-FIELD
+               PERFORM READ-CLASS-INPUT-RECORD
+           END-PERFORM
+
+           CLOSE CLASS-INPUT-FILE
+           CLOSE CLASS-REPORT-FILE.
+
+       READ-CLASS-INPUT-RECORD.
+           READ CLASS-INPUT-FILE
+               AT END SET CLASS-INPUT-EOF TO TRUE
+           END-READ.
+
+       CLASSIFY-ONE-FIELD.
+           MOVE SPACES TO CLASS-REPORT-REC
+           MOVE CLASS-INPUT-REC TO CRP-FIELD
+
+           IF CLASS-INPUT-REC IS A-D-UPPER
+               MOVE "PASS" TO CRP-UPPER-RESULT
+           ELSE
+               MOVE "FAIL" TO CRP-UPPER-RESULT
+           END-IF
+
+           IF CLASS-INPUT-REC IS A-D-LOWER
+               MOVE "PASS" TO CRP-LOWER-RESULT
+           ELSE
+               MOVE "FAIL" TO CRP-LOWER-RESULT
+           END-IF
+
+           IF CLASS-INPUT-REC IS ESPACIO
+               MOVE "PASS" TO CRP-SPACE-RESULT
+           ELSE
+               MOVE "FAIL" TO CRP-SPACE-RESULT
+           END-IF
+
+           IF CLASS-INPUT-REC IS BINARIO
+               MOVE "PASS" TO CRP-BIN-RESULT
+           ELSE
+               MOVE "FAIL" TO CRP-BIN-RESULT
+           END-IF
+
+           MOVE CLASS-INPUT-REC TO WS-MULTI-CLASS-FIELD
+           PERFORM CLASIFICAR-CAMPO-MULTI-CLASE
+           MOVE WS-MULTI-CLASS-CODE TO CRP-MULTI-CLASS
+
+           WRITE CLASS-REPORT-REC.
+
+      *----------------------------------------------------------------
+      * CLASIFICAR-CAMPO-MULTI-CLASE tests WS-MULTI-CLASS-FIELD against
+      * the ALPHABETIC-UPPER, ALPHABETIC-LOWER and ALPHABETIC classes in
+      * combination and returns a single classification code, instead
+      * of leaving the caller to work out UPPER/LOWER/MIXED/INVALID from
+      * several separate PASS/FAIL tests.
+      *----------------------------------------------------------------
+       CLASIFICAR-CAMPO-MULTI-CLASE.
+           IF WS-MULTI-CLASS-FIELD IS ALPHABETIC-UPPER
+               MOVE "UPPER"   TO WS-MULTI-CLASS-CODE
+           ELSE
+               IF WS-MULTI-CLASS-FIELD IS ALPHABETIC-LOWER
+                   MOVE "LOWER"   TO WS-MULTI-CLASS-CODE
+               ELSE
+                   IF WS-MULTI-CLASS-FIELD IS ALPHABETIC
+                       MOVE "MIXED"   TO WS-MULTI-CLASS-CODE
+                   ELSE
+                       MOVE "INVALID" TO WS-MULTI-CLASS-CODE
+                   END-IF
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------
+      * BATCH-RUN-FULL-BATTERY reads a file of NUMERO1-4/TEXTO1/TEXT2
+      * sets and runs the whole battery of condition tests (ES-IGUAL
+      * through ES-BINARIO, plus CALCULO and the multi-class evaluator)
+      * against each record, instead of proving the same ten compile-
+      * time WORKING-STORAGE values every run.
+      *----------------------------------------------------------------
+       BATCH-RUN-FULL-BATTERY.
+           OPEN INPUT COND-TEST-FILE
+           OPEN OUTPUT RECON-EXCEPT-FILE
+
+           PERFORM READ-COND-TEST-RECORD
+           PERFORM UNTIL COND-TEST-EOF
+               MOVE CT-NUMERO1        TO NUMERO1
+               MOVE CT-NUMERO2        TO NUMERO2
+               MOVE CT-NUMERO3        TO NUMERO3
+               MOVE CT-NUMERO4        TO NUMERO4
+               MOVE CT-TEXTO1         TO TEXTO1
+               MOVE CT-TEXT2          TO TEXT2
+               MOVE CT-TEXT2LOWER     TO TEXT2LOWER
+               MOVE CT-TEXTO-ESPACIO  TO TEXTO-ESPACIO
+               MOVE CT-NUMERO-BINARIO TO NUMERO-BINARIO
+
+               PERFORM ES-IGUAL
+               PERFORM ES-IGUAL-SEGUNDA-OPCION
+               PERFORM MAYOR-IGUAL-A
+               PERFORM MAYOR-IGUAL-A-SEGUNDA-OPCION
+               PERFORM MENOR-IGUAL-A
+               PERFORM MENOR-IGUAL-A-SEGUNDA-OPCION
+               PERFORM ES-NUMERICO
+               PERFORM NO-ES-ALFABETICO
+               PERFORM ES-ALFABETICO
+               PERFORM ES-ALFABETICO-UPPER-CASE
+               PERFORM ES-ALFABETICO-LOWER-CASE
+               PERFORM CALCULO
+               PERFORM CON-SPECIAL-NAME-UPPER
+               PERFORM CON-SPECIAL-NAME-LOWER
+               PERFORM CON-SPECIAL-NAME-OR
+               PERFORM ES-UN-ESPACIO
+               PERFORM ES-BINARIO
+               MOVE SPACES  TO WS-MULTI-CLASS-FIELD
+               MOVE TEXTO1  TO WS-MULTI-CLASS-FIELD
+               PERFORM CLASIFICAR-CAMPO-MULTI-CLASE
+               DISPLAY TEXTO1 " CLASIFICADO COMO " WS-MULTI-CLASS-CODE
+
+               PERFORM READ-COND-TEST-RECORD
+           END-PERFORM
+
+           CLOSE COND-TEST-FILE
+           CLOSE RECON-EXCEPT-FILE.
+
+       READ-COND-TEST-RECORD.
+           READ COND-TEST-FILE
+               AT END SET COND-TEST-EOF TO TRUE
+           END-READ.
+
+      *----------------------------------------------------------------
+      * WRITE-RECON-EXCEPTION logs a CALCULO cross-foot mismatch (the
+      * three values and a timestamp) so discrepancies can be reviewed
+      * after an unattended run instead of going unnoticed.
+      *----------------------------------------------------------------
+       WRITE-RECON-EXCEPTION.
+           MOVE SPACES TO RECON-EXCEPT-REC
+           MOVE NUMERO1 TO RX-NUMERO1
+           MOVE NUMERO2 TO RX-NUMERO2
+           MOVE NUMERO4 TO RX-NUMERO4
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           MOVE SPACES TO RX-TIMESTAMP
+           STRING WS-TS-DATE DELIMITED BY SIZE
+                  "-"        DELIMITED BY SIZE
+                  WS-TS-TIME DELIMITED BY SIZE
+               INTO RX-TIMESTAMP
+           WRITE RECON-EXCEPT-REC.
+
        END PROGRAM CONDICIONALES.
\ No newline at end of file
