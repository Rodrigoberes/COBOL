@@ -1,32 +1,358 @@
-      *****************************************************************                       
+      *****************************************************************
       * Author: Rodrigo Oberti
-      * Date: 22/09/2025                                                                                                 
+      * Date: 22/09/2025
+      *****************************************************************
+      * Modification History:
+      * 2026-08-09 RO The ADD operation now goes through the shared
+      *               SUMA-NUMEROS subroutine (also used by MYPROG and
+      *               CALCULADORA) instead of its own ADD ... GIVING,
+      *               so a future change to how addition is done only
+      *               happens in one place.
+      * 2026-08-09 RO Added a batch mode that reads NUM1/OPERATOR/NUM2
+      *               transactions from a file and writes a RESULT for
+      *               each to an output file, instead of only ever
+      *               demonstrating the same four operations on 25 and
+      *               5. ON SIZE ERROR protection was added to every
+      *               GIVING statement (SUBTRACT/MULTIPLY/DIVIDE;
+      *               ADD's overflow protection lives in SUMA-NUMEROS),
+      *               with bad records rejected to an exception file
+      *               in batch mode instead of abending or truncating.
+      * 2026-08-09 RO Added a zero-denominator check before DIVIDE, the
+      *               same protection CALCULADORA already has, instead
+      *               of risking a runtime abend once NUMERO2 comes
+      *               from real transaction data.
+      * 2026-08-09 RO DIVIDE now captures the remainder alongside the
+      *               quotient, for proration-style calculations that
+      *               need both.
+      * 2026-08-09 RO Added an end-of-run control-total trailer: count
+      *               and sum of every ADD, SUBTRACT, MULTIPLY, and
+      *               DIVIDE performed.
+      * 2026-08-09 RO The SUBTRACT/MULTIPLY/DIVIDE ON SIZE ERROR and
+      *               NOT ON SIZE ERROR phrases now only set a switch;
+      *               the counter updates and DISPLAYs happen afterward
+      *               off that switch. Putting an ADD statement (itself
+      *               arithmetic) directly inside another statement's
+      *               SIZE ERROR phrase was found to leave both phrases
+      *               silently untaken on this shop's compiler, so the
+      *               phrases are kept to simple MOVEs only.
+      * 2026-08-09 RO Batch SUBTRACT now rejects OT-NUM2 > OT-NUM1
+      *               before the SUBTRACT instead of letting it run:
+      *               OR-RESULT is unsigned, so a true negative result
+      *               was being silently stored as its absolute value
+      *               with no ON SIZE ERROR raised, marking a wrong
+      *               answer "OK" and folding it into the control
+      *               total. Same rejection shape as the zero-
+      *               denominator check on DIVIDE.
+      * 2026-08-09 RO The interactive SUBTRACT (NUMERO1=25, NUMERO2=5,
+      *               unsigned RESULT) had the identical gap: every
+      *               run computed NUMERO2 - NUMERO1 = 5 - 25 and
+      *               silently displayed the absolute value 020 as a
+      *               passing subtraction. Added the same
+      *               NUMERO1 > NUMERO2 guard used in the batch path.
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. OPERACIONES.
       *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPER-TRAN-FILE ASSIGN TO "OPERTRAN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPER-RESULT-FILE ASSIGN TO "OPERRSLT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPER-REJECT-FILE ASSIGN TO "OPERREJ.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  OPER-TRAN-FILE.
+       01  OPER-TRAN-REC.
+           05 OT-NUM1          PIC 9(10)V99.
+           05 OT-OPERATOR      PIC X.
+           05 OT-NUM2          PIC 9(10)V99.
+
+       FD  OPER-RESULT-FILE.
+       01  OPER-RESULT-REC.
+           05 OR-NUM1          PIC 9(10)V99.
+           05 OR-OPERATOR      PIC X.
+           05 OR-NUM2          PIC 9(10)V99.
+           05 OR-RESULT        PIC 9(12)V99.
+           05 OR-REMAINDER     PIC 9(10)V99.
+           05 OR-STATUS        PIC X(20).
+
+       FD  OPER-REJECT-FILE.
+       01  OPER-REJECT-REC.
+           05 ER-NUM1          PIC 9(10)V99.
+           05 FILLER           PIC X VALUE SPACE.
+           05 ER-OPERATOR      PIC X.
+           05 FILLER           PIC X VALUE SPACE.
+           05 ER-NUM2          PIC 9(10)V99.
+           05 FILLER           PIC X VALUE SPACE.
+           05 ER-REASON        PIC X(20).
+
        WORKING-STORAGE SECTION.
        01 NUMERO1  PIC 9(2) VALUE 25.
        01 NUMERO2  PIC 9(2) VALUE 5.
        01 RESULT   PIC 9(3) VALUE ZEROES.
+       01 WS-ADD-NUM1   PIC 9(10)V99.
+       01 WS-ADD-NUM2   PIC 9(10)V99.
+       01 WS-ADD-RESULT PIC 9(12)V99.
+       01 WS-ADD-STATUS PIC X(20).
+       01 WS-DIVIDE-REMAINDER PIC 9(10)V99 VALUE ZERO.
+       01 WS-RUN-MODE    PIC X.
+       01 WS-EOF-SWITCH  PIC X VALUE 'N'.
+          88 TRAN-FILE-EOF VALUE 'Y'.
+       01 WS-SIZE-ERROR-SWITCH PIC X VALUE 'N'.
+          88 SIZE-ERROR-OCCURRED VALUE 'Y'.
+       01 WS-OPERATION-COUNTERS.
+          05 WS-ADD-COUNT            PIC 9(7) VALUE ZERO.
+          05 WS-SUBTRACT-COUNT       PIC 9(7) VALUE ZERO.
+          05 WS-MULTIPLY-COUNT       PIC 9(7) VALUE ZERO.
+          05 WS-DIVIDE-COUNT         PIC 9(7) VALUE ZERO.
+          05 WS-ADD-ERROR-COUNT      PIC 9(7) VALUE ZERO.
+          05 WS-SUBTRACT-ERROR-COUNT PIC 9(7) VALUE ZERO.
+          05 WS-MULTIPLY-ERROR-COUNT PIC 9(7) VALUE ZERO.
+          05 WS-DIVIDE-ERROR-COUNT   PIC 9(7) VALUE ZERO.
+          05 WS-DIV-ZERO-COUNT       PIC 9(7) VALUE ZERO.
+          05 WS-BAD-OPER-COUNT       PIC 9(7) VALUE ZERO.
+       01 WS-OPERATION-SUMS.
+          05 WS-ADD-SUM         PIC S9(14)V99 VALUE ZERO.
+          05 WS-SUBTRACT-SUM    PIC S9(14)V99 VALUE ZERO.
+          05 WS-MULTIPLY-SUM    PIC S9(14)V99 VALUE ZERO.
+          05 WS-DIVIDE-SUM      PIC S9(14)V99 VALUE ZERO.
       ******************************************************************
        PROCEDURE DIVISION.
 
+       MAIN-LOGIC.
+           ACCEPT WS-RUN-MODE FROM COMMAND-LINE
+           IF WS-RUN-MODE = 'B' OR WS-RUN-MODE = 'b'
+               PERFORM BATCH-PROCEDURE
+           ELSE
+               PERFORM DISPLAY-ON-TERMINAL
+           END-IF
+           PERFORM SHOW-CONTROL-TOTAL-TRAILER
+           STOP RUN.
+
        DISPLAY-ON-TERMINAL.
       *> ADD == +
-           ADD NUMERO1 TO NUMERO2 GIVING RESULT.
-           DISPLAY RESULT.
+           MOVE NUMERO1 TO WS-ADD-NUM1
+           MOVE NUMERO2 TO WS-ADD-NUM2
+           CALL "SUMA-NUMEROS" USING WS-ADD-NUM1, WS-ADD-NUM2,
+               WS-ADD-RESULT, WS-ADD-STATUS
+           IF WS-ADD-STATUS NOT = "OK"
+               DISPLAY "ERROR: ADD " WS-ADD-STATUS
+               ADD 1 TO WS-ADD-ERROR-COUNT
+           ELSE
+               IF WS-ADD-RESULT > 999
+                   DISPLAY "ERROR: ADD RESULT OVERFLOW"
+                   ADD 1 TO WS-ADD-ERROR-COUNT
+               ELSE
+                   MOVE WS-ADD-RESULT TO RESULT
+                   DISPLAY RESULT
+                   ADD 1 TO WS-ADD-COUNT
+                   ADD RESULT TO WS-ADD-SUM
+               END-IF
+           END-IF
       *> SUBTRACT == -
-           SUBTRACT NUMERO1 FROM NUMERO2 GIVING RESULT.
-           DISPLAY RESULT.
+           IF NUMERO1 > NUMERO2
+               DISPLAY "ERROR: SUBTRACT RESULT OVERFLOW"
+               ADD 1 TO WS-SUBTRACT-ERROR-COUNT
+           ELSE
+               MOVE 'N' TO WS-SIZE-ERROR-SWITCH
+               SUBTRACT NUMERO1 FROM NUMERO2 GIVING RESULT
+                   ON SIZE ERROR
+                       MOVE 'Y' TO WS-SIZE-ERROR-SWITCH
+               END-SUBTRACT
+               IF SIZE-ERROR-OCCURRED
+                   DISPLAY "ERROR: SUBTRACT RESULT OVERFLOW"
+                   ADD 1 TO WS-SUBTRACT-ERROR-COUNT
+               ELSE
+                   DISPLAY RESULT
+                   ADD 1 TO WS-SUBTRACT-COUNT
+                   ADD RESULT TO WS-SUBTRACT-SUM
+               END-IF
+           END-IF
       *> MULTIPLY == *
-           MULTIPLY NUMERO1 BY NUMERO2 GIVING RESULT.
-           DISPLAY RESULT.  
+           MOVE 'N' TO WS-SIZE-ERROR-SWITCH
+           MULTIPLY NUMERO1 BY NUMERO2 GIVING RESULT
+               ON SIZE ERROR
+                   MOVE 'Y' TO WS-SIZE-ERROR-SWITCH
+           END-MULTIPLY
+           IF SIZE-ERROR-OCCURRED
+               DISPLAY "ERROR: MULTIPLY RESULT OVERFLOW"
+               ADD 1 TO WS-MULTIPLY-ERROR-COUNT
+           ELSE
+               DISPLAY RESULT
+               ADD 1 TO WS-MULTIPLY-COUNT
+               ADD RESULT TO WS-MULTIPLY-SUM
+           END-IF
       *> DIVIDE == /
-           DIVIDE NUMERO1 BY NUMERO2 GIVING RESULT.
-           DISPLAY RESULT.          
+           IF NUMERO2 = 0
+               DISPLAY "ERROR: DIVISION BY ZERO"
+               ADD 1 TO WS-DIV-ZERO-COUNT
+           ELSE
+               MOVE 'N' TO WS-SIZE-ERROR-SWITCH
+               DIVIDE NUMERO1 BY NUMERO2 GIVING RESULT
+                   REMAINDER WS-DIVIDE-REMAINDER
+                   ON SIZE ERROR
+                       MOVE 'Y' TO WS-SIZE-ERROR-SWITCH
+               END-DIVIDE
+               IF SIZE-ERROR-OCCURRED
+                   DISPLAY "ERROR: DIVIDE RESULT OVERFLOW"
+                   ADD 1 TO WS-DIVIDE-ERROR-COUNT
+               ELSE
+                   DISPLAY RESULT
+                   DISPLAY "REMAINDER: " WS-DIVIDE-REMAINDER
+                   ADD 1 TO WS-DIVIDE-COUNT
+                   ADD RESULT TO WS-DIVIDE-SUM
+               END-IF
+           END-IF.
 
-           STOP RUN.
+      *----------------------------------------------------------------
+      * BATCH-PROCEDURE reads a transaction file of NUM1/OPERATOR/NUM2
+      * triples and writes one OPER-RESULT-REC per transaction, with
+      * any record whose result doesn't fit (or whose operator/
+      * denominator is bad) also logged to OPER-REJECT-FILE.
+      *----------------------------------------------------------------
+       BATCH-PROCEDURE.
+           OPEN INPUT OPER-TRAN-FILE
+           OPEN OUTPUT OPER-RESULT-FILE
+           OPEN OUTPUT OPER-REJECT-FILE
+           PERFORM READ-TRAN-RECORD
+           PERFORM UNTIL TRAN-FILE-EOF
+               PERFORM PROCESS-TRAN-RECORD
+               PERFORM READ-TRAN-RECORD
+           END-PERFORM
+           CLOSE OPER-TRAN-FILE
+           CLOSE OPER-RESULT-FILE
+           CLOSE OPER-REJECT-FILE.
+
+       READ-TRAN-RECORD.
+           READ OPER-TRAN-FILE
+               AT END SET TRAN-FILE-EOF TO TRUE
+           END-READ.
+
+       PROCESS-TRAN-RECORD.
+           MOVE OT-NUM1     TO OR-NUM1
+           MOVE OT-OPERATOR TO OR-OPERATOR
+           MOVE OT-NUM2     TO OR-NUM2
+           MOVE ZERO        TO OR-RESULT
+           MOVE ZERO        TO OR-REMAINDER
+           MOVE SPACES      TO OR-STATUS
+
+           EVALUATE OT-OPERATOR
+               WHEN '+'
+                   CALL "SUMA-NUMEROS" USING OT-NUM1, OT-NUM2,
+                       OR-RESULT, OR-STATUS
+                   IF OR-STATUS = "OK"
+                       ADD 1 TO WS-ADD-COUNT
+                       ADD OR-RESULT TO WS-ADD-SUM
+                   ELSE
+                       ADD 1 TO WS-ADD-ERROR-COUNT
+                       PERFORM WRITE-REJECT-RECORD
+                   END-IF
+               WHEN '-'
+                   IF OT-NUM2 > OT-NUM1
+                       MOVE "NEGATIVE RESULT" TO OR-STATUS
+                       ADD 1 TO WS-SUBTRACT-ERROR-COUNT
+                       PERFORM WRITE-REJECT-RECORD
+                   ELSE
+                       MOVE 'N' TO WS-SIZE-ERROR-SWITCH
+                       SUBTRACT OT-NUM2 FROM OT-NUM1 GIVING OR-RESULT
+                           ON SIZE ERROR
+                               MOVE 'Y' TO WS-SIZE-ERROR-SWITCH
+                       END-SUBTRACT
+                       IF SIZE-ERROR-OCCURRED
+                           MOVE "OVERFLOW" TO OR-STATUS
+                           ADD 1 TO WS-SUBTRACT-ERROR-COUNT
+                           PERFORM WRITE-REJECT-RECORD
+                       ELSE
+                           MOVE "OK" TO OR-STATUS
+                           ADD 1 TO WS-SUBTRACT-COUNT
+                           ADD OR-RESULT TO WS-SUBTRACT-SUM
+                       END-IF
+                   END-IF
+               WHEN '*'
+                   MOVE 'N' TO WS-SIZE-ERROR-SWITCH
+                   MULTIPLY OT-NUM1 BY OT-NUM2 GIVING OR-RESULT
+                       ON SIZE ERROR
+                           MOVE 'Y' TO WS-SIZE-ERROR-SWITCH
+                   END-MULTIPLY
+                   IF SIZE-ERROR-OCCURRED
+                       MOVE "OVERFLOW" TO OR-STATUS
+                       ADD 1 TO WS-MULTIPLY-ERROR-COUNT
+                       PERFORM WRITE-REJECT-RECORD
+                   ELSE
+                       MOVE "OK" TO OR-STATUS
+                       ADD 1 TO WS-MULTIPLY-COUNT
+                       ADD OR-RESULT TO WS-MULTIPLY-SUM
+                   END-IF
+               WHEN '/'
+                   IF OT-NUM2 = 0
+                       MOVE "DIVISION BY ZERO" TO OR-STATUS
+                       ADD 1 TO WS-DIV-ZERO-COUNT
+                       PERFORM WRITE-REJECT-RECORD
+                   ELSE
+                       MOVE 'N' TO WS-SIZE-ERROR-SWITCH
+                       DIVIDE OT-NUM1 BY OT-NUM2 GIVING OR-RESULT
+                           REMAINDER OR-REMAINDER
+                           ON SIZE ERROR
+                               MOVE 'Y' TO WS-SIZE-ERROR-SWITCH
+                       END-DIVIDE
+                       IF SIZE-ERROR-OCCURRED
+                           MOVE "OVERFLOW" TO OR-STATUS
+                           ADD 1 TO WS-DIVIDE-ERROR-COUNT
+                           PERFORM WRITE-REJECT-RECORD
+                       ELSE
+                           MOVE "OK" TO OR-STATUS
+                           ADD 1 TO WS-DIVIDE-COUNT
+                           ADD OR-RESULT TO WS-DIVIDE-SUM
+                       END-IF
+                   END-IF
+               WHEN OTHER
+                   MOVE "INVALID OPERATOR" TO OR-STATUS
+                   ADD 1 TO WS-BAD-OPER-COUNT
+                   PERFORM WRITE-REJECT-RECORD
+           END-EVALUATE
+
+           WRITE OPER-RESULT-REC.
+
+      *----------------------------------------------------------------
+      * WRITE-REJECT-RECORD logs a transaction whose result didn't fit
+      * or whose operator/denominator was bad, so it can be corrected
+      * and resubmitted instead of silently dropping out of the batch.
+      *----------------------------------------------------------------
+       WRITE-REJECT-RECORD.
+           MOVE SPACES      TO OPER-REJECT-REC
+           MOVE OT-NUM1     TO ER-NUM1
+           MOVE OT-OPERATOR TO ER-OPERATOR
+           MOVE OT-NUM2     TO ER-NUM2
+           MOVE OR-STATUS   TO ER-REASON
+           WRITE OPER-REJECT-REC.
+
+      *----------------------------------------------------------------
+      * SHOW-CONTROL-TOTAL-TRAILER displays the count and sum of every
+      * ADD, SUBTRACT, MULTIPLY, and DIVIDE performed this run, plus
+      * the error counts, the standard control-total footer a batch
+      * arithmetic job should produce.
+      *----------------------------------------------------------------
+       SHOW-CONTROL-TOTAL-TRAILER.
+           DISPLAY "===== OPERACIONES CONTROL TOTALS =====".
+           DISPLAY "ADD:      " WS-ADD-COUNT
+               " SUM: " WS-ADD-SUM.
+           DISPLAY "SUBTRACT: " WS-SUBTRACT-COUNT
+               " SUM: " WS-SUBTRACT-SUM.
+           DISPLAY "MULTIPLY: " WS-MULTIPLY-COUNT
+               " SUM: " WS-MULTIPLY-SUM.
+           DISPLAY "DIVIDE:   " WS-DIVIDE-COUNT
+               " SUM: " WS-DIVIDE-SUM.
+           DISPLAY "Overflow errors  - ADD: " WS-ADD-ERROR-COUNT
+               " SUBTRACT: " WS-SUBTRACT-ERROR-COUNT.
+           DISPLAY "                   MULTIPLY: "
+               WS-MULTIPLY-ERROR-COUNT
+               " DIVIDE: " WS-DIVIDE-ERROR-COUNT.
+           DISPLAY "Division by zero: " WS-DIV-ZERO-COUNT
+               "  Invalid operator: " WS-BAD-OPER-COUNT.
+           DISPLAY "=======================================".
 
-       END PROGRAM OPERACIONES.
\ No newline at end of file
+       END PROGRAM OPERACIONES.
