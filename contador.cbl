@@ -1,25 +1,201 @@
-      ******************************************************************
-      * Author: Rodrigo Oberti
-      * Date: 20/09/2025
-      * Purpose: Learning Cobol
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CONTADOR.
-
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-           01 CONTADOR PIC 9(2) VALUE 1.
-
-       PROCEDURE DIVISION.
-
-       MAIN-PROCEDURE.
-           PERFORM UNTIL CONTADOR > 10
-           DISPLAY 'Cuenta: ' CONTADOR
-           ADD 1 TO CONTADOR
-           END-PERFORM.
-
-           STOP RUN.
-
-       END PROGRAM CONTADOR.
+      ******************************************************************
+      * Author: Rodrigo Oberti
+      * Date: 20/09/2025
+      * Purpose: Learning Cobol
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History:
+      * 2026-08-09 RO CONTADOR now reads its starting value from a
+      *               control file and writes it back at STOP RUN, so
+      *               it keeps counting across job steps instead of
+      *               always starting over at 1.
+      * 2026-08-09 RO Added a file record-count balancing mode: count a
+      *               file's records, compare to an expected control
+      *               total, and report matched/out-of-balance.
+      * 2026-08-09 RO The counting loop's upper bound is now taken from
+      *               a PARM on the command line or, failing that, a
+      *               control record, instead of the hardcoded 10.
+      * 2026-08-09 RO The count is now checkpointed every iteration
+      *               instead of only at STOP RUN, so a long run that
+      *               abends resumes from the last count instead of
+      *               losing everything since the last run.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONTADOR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTADOR-CTL-FILE ASSIGN TO "CONTACTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-FILE-STATUS.
+           SELECT BALANCE-INPUT-FILE ASSIGN TO "BALANCE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BALANCE-CTL-FILE ASSIGN TO "BALCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BALANCE-REPORT-FILE ASSIGN TO "BALRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BOUND-CTL-FILE ASSIGN TO "CONTBND.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BOUND-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTADOR-CTL-FILE.
+       01  CONTADOR-CTL-REC    PIC 9(8).
+
+       FD  BALANCE-INPUT-FILE.
+       01  BALANCE-INPUT-REC   PIC X(80).
+
+       FD  BALANCE-CTL-FILE.
+       01  BALANCE-CTL-REC     PIC 9(8).
+
+       FD  BALANCE-REPORT-FILE.
+       01  BALANCE-REPORT-REC.
+           05 BR-ACTUAL-COUNT   PIC 9(8).
+           05 FILLER            PIC X VALUE SPACE.
+           05 BR-EXPECTED-COUNT PIC 9(8).
+           05 FILLER            PIC X VALUE SPACE.
+           05 BR-STATUS         PIC X(15).
+
+       FD  BOUND-CTL-FILE.
+       01  BOUND-CTL-REC        PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+           01 CONTADOR          PIC 9(8) VALUE 1.
+           01 WS-PARM.
+              05 RUN-MODE          PIC X.
+              05 FILLER            PIC X.
+              05 WS-PARM-BOUND     PIC 9(8).
+           01 WS-UPPER-BOUND     PIC 9(8) VALUE 10.
+           01 WS-CTL-FILE-STATUS PIC XX.
+           01 WS-BOUND-FILE-STATUS PIC XX.
+           01 WS-BALANCE-EOF     PIC X VALUE 'N'.
+              88 BALANCE-INPUT-EOF VALUE 'Y'.
+           01 WS-ACTUAL-COUNT    PIC 9(8) VALUE ZERO.
+           01 WS-EXPECTED-COUNT  PIC 9(8) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           ACCEPT WS-PARM FROM COMMAND-LINE
+           IF RUN-MODE = 'C' OR RUN-MODE = 'c'
+               PERFORM BALANCE-FILE-RECORDS
+               STOP RUN
+           END-IF
+           PERFORM MAIN-PROCEDURE
+           STOP RUN.
+
+       MAIN-PROCEDURE.
+           PERFORM DETERMINE-UPPER-BOUND
+           PERFORM READ-CONTADOR-CHECKPOINT
+
+           PERFORM UNTIL CONTADOR > WS-UPPER-BOUND
+           DISPLAY 'Cuenta: ' CONTADOR
+           PERFORM WRITE-CONTADOR-CHECKPOINT
+           ADD 1 TO CONTADOR
+           END-PERFORM
+
+           PERFORM WRITE-CONTADOR-CHECKPOINT.
+
+      *----------------------------------------------------------------
+      * DETERMINE-UPPER-BOUND takes the loop's upper bound from the
+      * PARM passed on the command line, falling back to a control
+      * record and finally to 10, so operations can run CONTADOR for
+      * whatever range a job needs without a recompile.
+      *----------------------------------------------------------------
+       DETERMINE-UPPER-BOUND.
+           MOVE 10 TO WS-UPPER-BOUND
+           IF WS-PARM-BOUND IS NUMERIC AND WS-PARM-BOUND > ZERO
+               MOVE WS-PARM-BOUND TO WS-UPPER-BOUND
+           ELSE
+               PERFORM READ-BOUND-CONTROL-RECORD
+           END-IF.
+
+       READ-BOUND-CONTROL-RECORD.
+           OPEN INPUT BOUND-CTL-FILE
+           IF WS-BOUND-FILE-STATUS = "00"
+               READ BOUND-CTL-FILE
+                   NOT AT END
+                       IF BOUND-CTL-REC > ZERO
+                           MOVE BOUND-CTL-REC TO WS-UPPER-BOUND
+                       END-IF
+               END-READ
+               CLOSE BOUND-CTL-FILE
+           END-IF.
+
+      *----------------------------------------------------------------
+      * READ-CONTADOR-CHECKPOINT loads the last saved count so a
+      * rerun resumes counting instead of starting back at 1.
+      *----------------------------------------------------------------
+       READ-CONTADOR-CHECKPOINT.
+           MOVE 1 TO CONTADOR
+           OPEN INPUT CONTADOR-CTL-FILE
+           IF WS-CTL-FILE-STATUS = "00"
+               READ CONTADOR-CTL-FILE
+                   AT END
+                       MOVE 1 TO CONTADOR
+                   NOT AT END
+                       MOVE CONTADOR-CTL-REC TO CONTADOR
+               END-READ
+               CLOSE CONTADOR-CTL-FILE
+           END-IF.
+
+      *----------------------------------------------------------------
+      * WRITE-CONTADOR-CHECKPOINT saves the current count so the next
+      * run picks up where this one left off.
+      *----------------------------------------------------------------
+       WRITE-CONTADOR-CHECKPOINT.
+           OPEN OUTPUT CONTADOR-CTL-FILE
+           MOVE CONTADOR TO CONTADOR-CTL-REC
+           WRITE CONTADOR-CTL-REC
+           CLOSE CONTADOR-CTL-FILE.
+
+      *----------------------------------------------------------------
+      * BALANCE-FILE-RECORDS counts the records on BALANCE-INPUT-FILE,
+      * compares the count to the expected control total on
+      * BALANCE-CTL-FILE, and writes a matched/out-of-balance report,
+      * the classic run-to-run control-total check.
+      *----------------------------------------------------------------
+       BALANCE-FILE-RECORDS.
+           MOVE ZERO TO WS-ACTUAL-COUNT
+           OPEN INPUT BALANCE-INPUT-FILE
+           PERFORM READ-BALANCE-INPUT-RECORD
+           PERFORM UNTIL BALANCE-INPUT-EOF
+               ADD 1 TO WS-ACTUAL-COUNT
+               PERFORM READ-BALANCE-INPUT-RECORD
+           END-PERFORM
+           CLOSE BALANCE-INPUT-FILE
+
+           MOVE ZERO TO WS-EXPECTED-COUNT
+           OPEN INPUT BALANCE-CTL-FILE
+           READ BALANCE-CTL-FILE
+               AT END
+                   MOVE ZERO TO WS-EXPECTED-COUNT
+               NOT AT END
+                   MOVE BALANCE-CTL-REC TO WS-EXPECTED-COUNT
+           END-READ
+           CLOSE BALANCE-CTL-FILE
+
+           OPEN OUTPUT BALANCE-REPORT-FILE
+           MOVE SPACES             TO BALANCE-REPORT-REC
+           MOVE WS-ACTUAL-COUNT   TO BR-ACTUAL-COUNT
+           MOVE WS-EXPECTED-COUNT TO BR-EXPECTED-COUNT
+           IF WS-ACTUAL-COUNT = WS-EXPECTED-COUNT
+               MOVE "MATCHED"        TO BR-STATUS
+           ELSE
+               MOVE "OUT OF BALANCE" TO BR-STATUS
+           END-IF
+           WRITE BALANCE-REPORT-REC
+           CLOSE BALANCE-REPORT-FILE
+
+           DISPLAY "Actual record count:   " WS-ACTUAL-COUNT
+           DISPLAY "Expected control total: " WS-EXPECTED-COUNT
+           DISPLAY "Balance status: " BR-STATUS.
+
+       READ-BALANCE-INPUT-RECORD.
+           READ BALANCE-INPUT-FILE
+               AT END SET BALANCE-INPUT-EOF TO TRUE
+           END-READ.
+
+       END PROGRAM CONTADOR.
