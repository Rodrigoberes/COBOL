@@ -1,29 +1,394 @@
-      *****************************************************************                       
-      * Author: Rodrigo Oberti                                                                                                   
+      ******************************************************************
+      * Author: Rodrigo Oberti
+      *****************************************************************
+      * Modification History:
+      * 2026-08-09 RO Every value reassignment is now logged to a
+      *               history file (field name, old value, new value,
+      *               timestamp) instead of the old value simply being
+      *               overwritten and lost.
+      * 2026-08-09 RO Extended the same reassignment pattern to
+      *               APELLIDO and EDAD, not just NOMBRE.
+      * 2026-08-09 RO A new value must now be keyed twice and the two
+      *               entries compared before the change is committed.
+      * 2026-08-09 RO Added a batch mode that reads a file of change
+      *               requests keyed to an existing customer and
+      *               applies them against CUSTOMER-MASTER-FILE (the
+      *               same indexed file ENTRADA-DE-DATOS writes to).
+      * 2026-08-09 RO Blank or space-only input is now rejected and
+      *               re-prompted instead of being accepted as a new
+      *               value.
+      * 2026-08-09 RO History records are now numbered via
+      *               CALL "SIGUIENTE-NUMERO", the same shared
+      *               sequence subroutine CALCULADORA's audit records
+      *               use, instead of going unnumbered.
+      * 2026-08-09 RO A batch rename of NOMBRE or APELLIDO is now
+      *               rejected if the new value would collide with an
+      *               existing customer's key, checked before the old
+      *               record is deleted. EDAD, which is not part of the
+      *               key, is updated with REWRITE instead of the
+      *               delete-and-rewrite pattern the key fields need.
+      * 2026-08-09 RO WS-TS-TIME was sized to PIC X(9), three bytes
+      *               too wide for FUNCTION CURRENT-DATE's 6-digit
+      *               HHMMSS, so RH-TIMESTAMP had a stray UTC-offset
+      *               sign glued onto the end. Resized to PIC X(6)
+      *               with FILLER taking the rest of CURRENT-DATE's
+      *               21 bytes.
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. REASIGNAR-VALORES.
       *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO "CUSTMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-CUSTOMER-KEY
+               FILE STATUS IS WS-MASTER-FILE-STATUS.
+           SELECT REASSIGN-HISTORY-FILE ASSIGN TO "REASGHST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORY-FILE-STATUS.
+           SELECT CHANGE-REQUEST-FILE ASSIGN TO "CHGREQ.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHGREQ-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER-FILE.
+       01  CUSTOMER-MASTER-REC.
+           05 CM-CUSTOMER-KEY.
+              10 CM-NOMBRE     PIC X(16).
+              10 CM-APELLIDO   PIC X(32).
+           05 CM-EDAD          PIC X(3).
+
+       FD  REASSIGN-HISTORY-FILE.
+       01  REASSIGN-HISTORY-REC.
+           05 RH-SEQ-NO        PIC 9(8).
+           05 FILLER           PIC X VALUE SPACE.
+           05 RH-FIELD-NAME    PIC X(8).
+           05 FILLER           PIC X VALUE SPACE.
+           05 RH-OLD-VALUE     PIC X(32).
+           05 FILLER           PIC X VALUE SPACE.
+           05 RH-NEW-VALUE     PIC X(32).
+           05 FILLER           PIC X VALUE SPACE.
+           05 RH-TIMESTAMP     PIC X(26).
+
+       FD  CHANGE-REQUEST-FILE.
+       01  CHANGE-REQUEST-REC.
+           05 CR-NOMBRE        PIC X(16).
+           05 CR-APELLIDO      PIC X(32).
+           05 CR-FIELD-CODE    PIC X(1).
+           05 CR-NEW-VALUE     PIC X(32).
+
        WORKING-STORAGE SECTION.
        01 NOMBRE     PIC X(16) VALUE "RODRIGO".
        01 APELLIDO   PIC X(32) VALUE SPACES.
        01 EDAD       PIC X(3)  VALUE SPACES.
        01 NUMERO     PIC 9(16) VALUE ZEROS.
        01 RESULTADO  PIC 9(16) VALUE ZEROS.
+       01 WS-RUN-MODE              PIC X.
+       01 WS-MASTER-FILE-STATUS    PIC XX.
+       01 WS-HISTORY-FILE-STATUS   PIC XX.
+       01 WS-CHGREQ-FILE-STATUS    PIC XX.
+       01 WS-CHGREQ-EOF-SWITCH     PIC X VALUE 'N'.
+          88 CHANGE-REQUEST-EOF VALUE 'Y'.
+       01 WS-FOUND-SWITCH          PIC X VALUE 'N'.
+          88 CUSTOMER-FOUND VALUE 'Y'.
+       01 WS-CONFIRM-SWITCH        PIC X VALUE 'N'.
+          88 ENTRY-CONFIRMED VALUE 'Y'.
+       01 WS-BLANK-SWITCH          PIC X VALUE 'Y'.
+          88 INPUT-IS-BLANK VALUE 'Y'.
+       01 WS-NEW-PROMPT            PIC X(40).
+       01 WS-CONFIRM-PROMPT        PIC X(40).
+       01 WS-NEW-VALUE             PIC X(32).
+       01 WS-CONFIRM-VALUE         PIC X(32).
+       01 WS-OLD-VALUE             PIC X(32).
+       01 WS-HIST-FIELD-NAME       PIC X(8).
+       01 WS-HIST-SEQ-NO           PIC 9(8).
+       01 WS-SAVED-MASTER-REC.
+          05 WS-SAVED-KEY.
+             10 WS-SAVED-NOMBRE    PIC X(16).
+             10 WS-SAVED-APELLIDO  PIC X(32).
+          05 WS-SAVED-EDAD         PIC X(3).
+       01 WS-DUP-SWITCH            PIC X VALUE 'N'.
+          88 DUPLICATE-KEY-FOUND VALUE 'Y'.
+       01 WS-TIMESTAMP.
+          05 WS-TS-DATE            PIC X(8).
+          05 WS-TS-TIME            PIC X(6).
+          05 FILLER                PIC X(7).
       ******************************************************************
        PROCEDURE DIVISION.
+
        MAIN-LOGIC.
-           PERFORM DISPLAY-CURRENT-NAME
-           PERFORM RE-ASSIGN-VALUES
+           ACCEPT WS-RUN-MODE FROM COMMAND-LINE
+           IF WS-RUN-MODE = 'B' OR WS-RUN-MODE = 'b'
+               PERFORM OPEN-CUSTOMER-MASTER
+               PERFORM BATCH-PROCESS-CHANGE-REQUESTS
+               CLOSE CUSTOMER-MASTER-FILE
+           ELSE
+               PERFORM DISPLAY-CURRENT-VALUES
+               PERFORM RE-ASSIGN-VALUES
+           END-IF
            STOP RUN.
 
-       DISPLAY-CURRENT-NAME.
-           DISPLAY "CURRENT NAME IS: " NOMBRE.
+       DISPLAY-CURRENT-VALUES.
+           DISPLAY "CURRENT NAME IS: " NOMBRE
+           DISPLAY "CURRENT SURNAME IS: " APELLIDO
+           DISPLAY "CURRENT AGE IS: " EDAD.
 
+      *----------------------------------------------------------------
+      * RE-ASSIGN-VALUES walks NOMBRE, APELLIDO, and EDAD through the
+      * same double-entry, blank-rejecting, history-logged maintenance
+      * transaction, one field at a time.
+      *----------------------------------------------------------------
        RE-ASSIGN-VALUES.
-           DISPLAY "PLEASE INTRODUCE YOUR NEW NAME".
-           ACCEPT NOMBRE.
+           PERFORM REASSIGN-NOMBRE
+           PERFORM REASSIGN-APELLIDO
+           PERFORM REASSIGN-EDAD.
+
+       REASSIGN-NOMBRE.
+           MOVE NOMBRE TO WS-OLD-VALUE
+           MOVE "PLEASE INTRODUCE YOUR NEW NAME" TO WS-NEW-PROMPT
+           MOVE "PLEASE RE-ENTER YOUR NEW NAME TO CONFIRM"
+               TO WS-CONFIRM-PROMPT
+           PERFORM ACCEPT-AND-CONFIRM-VALUE
+           MOVE WS-NEW-VALUE TO NOMBRE
+           MOVE "NOMBRE" TO WS-HIST-FIELD-NAME
+           PERFORM WRITE-HISTORY-RECORD
            DISPLAY "YOU UPDATED YOUR NAME TO: " NOMBRE.
 
-       END PROGRAM REASIGNAR-VALORES.
\ No newline at end of file
+       REASSIGN-APELLIDO.
+           MOVE APELLIDO TO WS-OLD-VALUE
+           MOVE "PLEASE INTRODUCE YOUR NEW SURNAME" TO WS-NEW-PROMPT
+           MOVE "PLEASE RE-ENTER YOUR NEW SURNAME TO CONFIRM"
+               TO WS-CONFIRM-PROMPT
+           PERFORM ACCEPT-AND-CONFIRM-VALUE
+           MOVE WS-NEW-VALUE TO APELLIDO
+           MOVE "APELLIDO" TO WS-HIST-FIELD-NAME
+           PERFORM WRITE-HISTORY-RECORD
+           DISPLAY "YOU UPDATED YOUR SURNAME TO: " APELLIDO.
+
+       REASSIGN-EDAD.
+           MOVE EDAD TO WS-OLD-VALUE
+           MOVE "PLEASE INTRODUCE YOUR NEW AGE" TO WS-NEW-PROMPT
+           MOVE "PLEASE RE-ENTER YOUR NEW AGE TO CONFIRM"
+               TO WS-CONFIRM-PROMPT
+           PERFORM ACCEPT-AND-CONFIRM-VALUE
+           MOVE WS-NEW-VALUE TO EDAD
+           MOVE "EDAD" TO WS-HIST-FIELD-NAME
+           PERFORM WRITE-HISTORY-RECORD
+           DISPLAY "YOU UPDATED YOUR AGE TO: " EDAD.
+
+      *----------------------------------------------------------------
+      * ACCEPT-AND-CONFIRM-VALUE keys a new value twice into
+      * WS-NEW-VALUE/WS-CONFIRM-VALUE, re-prompting on blank input,
+      * and loops until both entries agree, so WS-NEW-VALUE is never
+      * committed on a single mistyped entry.
+      *----------------------------------------------------------------
+       ACCEPT-AND-CONFIRM-VALUE.
+           MOVE 'N' TO WS-CONFIRM-SWITCH
+           PERFORM UNTIL ENTRY-CONFIRMED
+               PERFORM ACCEPT-NEW-VALUE-ONLY
+               PERFORM ACCEPT-CONFIRM-VALUE-ONLY
+               IF WS-NEW-VALUE = WS-CONFIRM-VALUE
+                   SET ENTRY-CONFIRMED TO TRUE
+               ELSE
+                   DISPLAY "ENTRIES DO NOT MATCH - PLEASE TRY AGAIN"
+               END-IF
+           END-PERFORM.
+
+       ACCEPT-NEW-VALUE-ONLY.
+           MOVE 'Y' TO WS-BLANK-SWITCH
+           PERFORM UNTIL NOT INPUT-IS-BLANK
+               DISPLAY WS-NEW-PROMPT
+               MOVE SPACES TO WS-NEW-VALUE
+               ACCEPT WS-NEW-VALUE
+               IF WS-NEW-VALUE NOT = SPACES
+                   MOVE 'N' TO WS-BLANK-SWITCH
+               ELSE
+                   DISPLAY "VALUE CANNOT BE BLANK - PLEASE TRY AGAIN"
+               END-IF
+           END-PERFORM.
+
+       ACCEPT-CONFIRM-VALUE-ONLY.
+           MOVE 'Y' TO WS-BLANK-SWITCH
+           PERFORM UNTIL NOT INPUT-IS-BLANK
+               DISPLAY WS-CONFIRM-PROMPT
+               MOVE SPACES TO WS-CONFIRM-VALUE
+               ACCEPT WS-CONFIRM-VALUE
+               IF WS-CONFIRM-VALUE NOT = SPACES
+                   MOVE 'N' TO WS-BLANK-SWITCH
+               ELSE
+                   DISPLAY "VALUE CANNOT BE BLANK - PLEASE TRY AGAIN"
+               END-IF
+           END-PERFORM.
+
+      *----------------------------------------------------------------
+      * WRITE-HISTORY-RECORD logs one field's old value, new value,
+      * and a timestamp, so a customer's details can be traced back
+      * through every change instead of only showing their current
+      * values.
+      *----------------------------------------------------------------
+       WRITE-HISTORY-RECORD.
+           MOVE SPACES TO REASSIGN-HISTORY-REC
+           CALL "SIGUIENTE-NUMERO" USING WS-HIST-SEQ-NO
+           MOVE WS-HIST-SEQ-NO TO RH-SEQ-NO
+           MOVE WS-HIST-FIELD-NAME TO RH-FIELD-NAME
+           MOVE WS-OLD-VALUE        TO RH-OLD-VALUE
+           MOVE WS-NEW-VALUE        TO RH-NEW-VALUE
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           MOVE SPACES TO RH-TIMESTAMP
+           STRING WS-TS-DATE DELIMITED BY SIZE
+                  "-"        DELIMITED BY SIZE
+                  WS-TS-TIME DELIMITED BY SIZE
+               INTO RH-TIMESTAMP
+           OPEN EXTEND REASSIGN-HISTORY-FILE
+           IF WS-HISTORY-FILE-STATUS = "35"
+               OPEN OUTPUT REASSIGN-HISTORY-FILE
+           END-IF
+           WRITE REASSIGN-HISTORY-REC
+           CLOSE REASSIGN-HISTORY-FILE.
+
+      *----------------------------------------------------------------
+      * OPEN-CUSTOMER-MASTER opens the indexed master for update,
+      * creating it on the very first run if it doesn't exist yet --
+      * the same idiom ENTRADA-DE-DATOS uses.
+      *----------------------------------------------------------------
+       OPEN-CUSTOMER-MASTER.
+           OPEN I-O CUSTOMER-MASTER-FILE
+           IF WS-MASTER-FILE-STATUS = "35"
+               OPEN OUTPUT CUSTOMER-MASTER-FILE
+               CLOSE CUSTOMER-MASTER-FILE
+               OPEN I-O CUSTOMER-MASTER-FILE
+           END-IF.
+
+      *----------------------------------------------------------------
+      * BATCH-PROCESS-CHANGE-REQUESTS reads a stack of change requests,
+      * each keyed to an existing customer by NOMBRE+APELLIDO, and
+      * applies each one to CUSTOMER-MASTER-FILE in turn.
+      *----------------------------------------------------------------
+       BATCH-PROCESS-CHANGE-REQUESTS.
+           OPEN INPUT CHANGE-REQUEST-FILE
+           PERFORM READ-CHANGE-REQUEST
+           PERFORM UNTIL CHANGE-REQUEST-EOF
+               PERFORM APPLY-ONE-CHANGE-REQUEST
+               PERFORM READ-CHANGE-REQUEST
+           END-PERFORM
+           CLOSE CHANGE-REQUEST-FILE.
+
+       READ-CHANGE-REQUEST.
+           READ CHANGE-REQUEST-FILE
+               AT END SET CHANGE-REQUEST-EOF TO TRUE
+           END-READ.
+
+      *----------------------------------------------------------------
+      * APPLY-ONE-CHANGE-REQUEST looks the customer up by their current
+      * NOMBRE+APELLIDO and rejects the request outright if they can't
+      * be found or the new value is blank, before ever touching the
+      * master file.
+      *----------------------------------------------------------------
+       APPLY-ONE-CHANGE-REQUEST.
+           MOVE CR-NOMBRE   TO CM-NOMBRE
+           MOVE CR-APELLIDO TO CM-APELLIDO
+           MOVE 'N' TO WS-FOUND-SWITCH
+           READ CUSTOMER-MASTER-FILE
+               KEY IS CM-CUSTOMER-KEY
+               INVALID KEY
+                   MOVE 'N' TO WS-FOUND-SWITCH
+               NOT INVALID KEY
+                   SET CUSTOMER-FOUND TO TRUE
+           END-READ
+           IF NOT CUSTOMER-FOUND
+               DISPLAY "CHANGE REQUEST REJECTED - CUSTOMER NOT FOUND: "
+                   CR-NOMBRE
+           ELSE
+               IF CR-NEW-VALUE = SPACES
+                   DISPLAY
+                       "CHANGE REQUEST REJECTED - BLANK NEW VALUE: "
+                       CR-NOMBRE
+               ELSE
+                   PERFORM APPLY-CHANGE-TO-MASTER-RECORD
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------
+      * APPLY-CHANGE-TO-MASTER-RECORD updates the field the request
+      * names. NOMBRE and APELLIDO are part of CM-CUSTOMER-KEY, so the
+      * record is deleted and rewritten under its new key -- but only
+      * after CHECK-DUPLICATE-NEW-KEY confirms the new key doesn't
+      * already belong to a different customer, since the DELETE
+      * cannot be undone once issued. EDAD is not part of the key, so
+      * it is updated in place with REWRITE instead.
+      *----------------------------------------------------------------
+       APPLY-CHANGE-TO-MASTER-RECORD.
+           EVALUATE CR-FIELD-CODE
+               WHEN "N"
+                   MOVE CUSTOMER-MASTER-REC TO WS-SAVED-MASTER-REC
+                   MOVE CM-NOMBRE   TO WS-OLD-VALUE
+                   MOVE CR-NEW-VALUE TO WS-NEW-VALUE
+                   MOVE CR-NEW-VALUE TO CM-NOMBRE
+                   PERFORM CHECK-DUPLICATE-NEW-KEY
+                   IF DUPLICATE-KEY-FOUND
+                       DISPLAY "CHANGE REQUEST REJECTED - NEW KEY "
+                           "ALREADY EXISTS: " CR-NEW-VALUE
+                       MOVE "INVALID" TO WS-HIST-FIELD-NAME
+                   ELSE
+                       DELETE CUSTOMER-MASTER-FILE
+                       MOVE CR-NEW-VALUE TO CM-NOMBRE
+                       MOVE "NOMBRE"    TO WS-HIST-FIELD-NAME
+                       WRITE CUSTOMER-MASTER-REC
+                   END-IF
+               WHEN "A"
+                   MOVE CUSTOMER-MASTER-REC TO WS-SAVED-MASTER-REC
+                   MOVE CM-APELLIDO TO WS-OLD-VALUE
+                   MOVE CR-NEW-VALUE TO WS-NEW-VALUE
+                   MOVE CR-NEW-VALUE TO CM-APELLIDO
+                   PERFORM CHECK-DUPLICATE-NEW-KEY
+                   IF DUPLICATE-KEY-FOUND
+                       DISPLAY "CHANGE REQUEST REJECTED - NEW KEY "
+                           "ALREADY EXISTS: " CR-NEW-VALUE
+                       MOVE "INVALID" TO WS-HIST-FIELD-NAME
+                   ELSE
+                       DELETE CUSTOMER-MASTER-FILE
+                       MOVE CR-NEW-VALUE TO CM-APELLIDO
+                       MOVE "APELLIDO" TO WS-HIST-FIELD-NAME
+                       WRITE CUSTOMER-MASTER-REC
+                   END-IF
+               WHEN "E"
+                   MOVE CM-EDAD     TO WS-OLD-VALUE
+                   MOVE CR-NEW-VALUE TO WS-NEW-VALUE
+                   MOVE CR-NEW-VALUE TO CM-EDAD
+                   MOVE "EDAD"      TO WS-HIST-FIELD-NAME
+                   REWRITE CUSTOMER-MASTER-REC
+               WHEN OTHER
+                   DISPLAY
+                       "CHANGE REQUEST REJECTED - INVALID FIELD CODE"
+                   MOVE "INVALID" TO WS-HIST-FIELD-NAME
+           END-EVALUATE
+           IF WS-HIST-FIELD-NAME NOT = "INVALID"
+               PERFORM WRITE-HISTORY-RECORD
+               DISPLAY "CHANGE APPLIED: " WS-HIST-FIELD-NAME
+           END-IF.
+
+      *----------------------------------------------------------------
+      * CHECK-DUPLICATE-NEW-KEY probes CUSTOMER-MASTER-FILE for the
+      * prospective new key already sitting in CM-CUSTOMER-KEY. The
+      * probe READ overwrites CUSTOMER-MASTER-REC when a match is
+      * found, so the original record is always restored from
+      * WS-SAVED-MASTER-REC afterward. A key that hasn't actually
+      * changed is left unchecked -- it can only match itself.
+      *----------------------------------------------------------------
+       CHECK-DUPLICATE-NEW-KEY.
+           MOVE 'N' TO WS-DUP-SWITCH
+           IF CM-CUSTOMER-KEY NOT = WS-SAVED-KEY
+               READ CUSTOMER-MASTER-FILE
+                   KEY IS CM-CUSTOMER-KEY
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE 'Y' TO WS-DUP-SWITCH
+               END-READ
+           END-IF
+           MOVE WS-SAVED-MASTER-REC TO CUSTOMER-MASTER-REC.
+
+       END PROGRAM REASIGNAR-VALORES.
